@@ -0,0 +1,234 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * Nightly batch reconciliation report.
+      *
+      * CA1YCOB1 signals an OrderPlaced event for every order taken
+      * during the day, and CA1YAUDT records the outcome of each one
+      * in the AUDITLOG VSAM KSDS - but nothing today proves the two
+      * sets line up. This program reads the day's order file and,
+      * for every order, browses AUDITLOG looking for a successful
+      * OrderPlaced send against that order number. Any order with no
+      * matching successful send is written to the exception report
+      * so ops can find out - and manually resend - before the
+      * customer calls in asking where their confirmation email is.
+      *
+      * AUDITLOG has no faster access path for this than a full scan
+      * per order, since it is keyed by task/date/time rather than by
+      * order number; volumes here are small enough that this is not
+      * a concern.
+      *
+      *****************************************************************
+       Identification Division.
+       Program-id. CA1YRPT1.
+       Environment division.
+       Input-output section.
+       File-control.
+           Select Order-file assign to ORDERFIL
+               organization is sequential
+               file status is ORDER-FILE-STATUS.
+           Select Audit-file assign to AUDITLOG
+               organization is indexed
+               access mode is sequential
+               record key is AUDIT-KEY
+               file status is AUDIT-FILE-STATUS.
+           Select Report-file assign to RPTFILE
+               organization is sequential
+               file status is REPORT-FILE-STATUS.
+       Data division.
+       File section.
+       FD Order-file.
+           COPY CA1YORD.
+       FD Audit-file.
+           COPY CA1YAUD.
+       FD Report-file record contains 132 characters.
+       01 REPORT-LINE                  PIC X(132).
+      *****************************************************************
+       Working-storage section.
+       01 FILE-STATUSES.
+           02 ORDER-FILE-STATUS         PIC X(02) VALUE '00'.
+           02 AUDIT-FILE-STATUS         PIC X(02) VALUE '00'.
+           02 REPORT-FILE-STATUS        PIC X(02) VALUE '00'.
+       01 SWITCHES.
+           02 ORDER-EOF-SW              PIC X(01) VALUE 'N'.
+               88 ORDER-EOF              VALUE 'Y'.
+           02 AUDIT-EOF-SW               PIC X(01) VALUE 'N'.
+               88 AUDIT-EOF              VALUE 'Y'.
+           02 MATCH-FOUND-SW            PIC X(01) VALUE 'N'.
+               88 MATCH-FOUND            VALUE 'Y'.
+       01 REPORT-COUNTERS.
+           02 ORDERS-READ-CNT           PIC 9(07) VALUE 0.
+           02 EXCEPTIONS-CNT            PIC 9(07) VALUE 0.
+       01 ORDERPLACED-EVENT-NAME
+                                         PIC X(32)
+               VALUE 'OrderPlaced                     '.
+       01 HEADING-LINE-1                PIC X(132) VALUE
+           'CA1YRPT1 - ORDERPLACED EMAIL DELIVERY EXCEPTION REPORT'.
+       01 HEADING-LINE-2                PIC X(132) VALUE
+           'ORDER NO.   CUSTOMER EMAIL          MESSAGE'.
+       01 DETAIL-LINE.
+           02 FILLER                    PIC X(04) VALUE SPACES.
+           02 DL-ORDER-NUMBER           PIC 9(08).
+           02 FILLER                    PIC X(03) VALUE SPACES.
+           02 DL-CUST-EMAIL             PIC X(20).
+           02 FILLER                    PIC X(03) VALUE SPACES.
+           02 DL-MESSAGE                PIC X(48) VALUE SPACES.
+           02 FILLER                    PIC X(46) VALUE SPACES.
+       01 TOTAL-LINE.
+           02 FILLER                    PIC X(04) VALUE SPACES.
+           02 TL-ORDERS-READ            PIC ZZZ,ZZ9.
+           02 FILLER                    PIC X(04) VALUE SPACES.
+           02 TL-LABEL                  PIC X(32) VALUE
+               'ORDERS READ, EXCEPTIONS WRITTEN'.
+           02 FILLER                    PIC X(04) VALUE SPACES.
+           02 TL-EXCEPTIONS             PIC ZZZ,ZZ9.
+           02 FILLER                    PIC X(80) VALUE SPACES.
+      *****************************************************************
+       Procedure division.
+       Main-program section.
+           PERFORM Initialize-Report.
+           PERFORM Process-Order-Record UNTIL ORDER-EOF.
+           PERFORM Terminate-Report.
+
+           STOP RUN.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Open the files, print the report heading, and prime the loop
+      * with the first order record. A file that fails to open (not
+      * cataloged, or genuinely empty on some access methods) is the
+      * one outage this report exists to catch, so it stops the run
+      * instead of silently printing a report with nothing on it.
+      * --------------------------------------------------------------
+       Initialize-Report section.
+           OPEN INPUT ORDER-FILE.
+           IF ORDER-FILE-STATUS NOT = '00'
+               DISPLAY 'CA1YRPT1: ORDERFIL OPEN FAILED, STATUS '
+                   ORDER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT AUDIT-FILE.
+           IF AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'CA1YRPT1: AUDITLOG OPEN FAILED, STATUS '
+                   AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF REPORT-FILE-STATUS NOT = '00'
+               DISPLAY 'CA1YRPT1: RPTFILE OPEN FAILED, STATUS '
+                   REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+
+           PERFORM Read-Next-Order.
+       Initialize-Report-exit.
+           exit.
+      * --------------------------------------------------------------
+      * For each order, look for a successful OrderPlaced send and
+      * write an exception line when none is found.
+      * --------------------------------------------------------------
+       Process-Order-Record section.
+           ADD 1 TO ORDERS-READ-CNT.
+
+           PERFORM Scan-Audit-For-Order.
+
+           IF NOT MATCH-FOUND
+               PERFORM Write-Exception-Line
+           END-IF.
+
+           PERFORM Read-Next-Order.
+       Process-Order-Record-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Re-browse AUDITLOG from the start looking for a successful
+      * OrderPlaced send against the current order number.
+      * --------------------------------------------------------------
+       Scan-Audit-For-Order section.
+           MOVE 'N' TO MATCH-FOUND-SW.
+
+           CLOSE AUDIT-FILE.
+           OPEN INPUT AUDIT-FILE.
+           MOVE 'N' TO AUDIT-EOF-SW.
+
+           PERFORM Read-Next-Audit-Record.
+           PERFORM Check-Audit-Record
+               UNTIL AUDIT-EOF OR MATCH-FOUND.
+       Scan-Audit-For-Order-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Test one AUDITLOG record against the current order.
+      * --------------------------------------------------------------
+       Check-Audit-Record section.
+           IF AUDIT-EVENT-NAME = ORDERPLACED-EVENT-NAME
+               AND AUDIT-ORDER-NUMBER = ORD-ORDER-NUMBER
+               AND AUDIT-OUTCOME-OK
+               SET MATCH-FOUND TO TRUE
+           ELSE
+               PERFORM Read-Next-Audit-Record
+           END-IF.
+       Check-Audit-Record-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Write the exception line for an order with no matching
+      * successful send, and bump the report totals.
+      * --------------------------------------------------------------
+       Write-Exception-Line section.
+           ADD 1 TO EXCEPTIONS-CNT.
+
+           MOVE ORD-ORDER-NUMBER TO DL-ORDER-NUMBER.
+           MOVE ORD-CUST-EMAIL TO DL-CUST-EMAIL.
+           MOVE 'NO SUCCESSFUL ORDERPLACED SEND FOUND IN AUDITLOG'
+               TO DL-MESSAGE.
+
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+       Write-Exception-Line-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Read the next order record, noting end of file.
+      * --------------------------------------------------------------
+       Read-Next-Order section.
+           READ ORDER-FILE
+               AT END SET ORDER-EOF TO TRUE
+           END-READ.
+       Read-Next-Order-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Read the next AUDITLOG record, noting end of file.
+      * --------------------------------------------------------------
+       Read-Next-Audit-Record section.
+           READ AUDIT-FILE
+               AT END SET AUDIT-EOF TO TRUE
+           END-READ.
+       Read-Next-Audit-Record-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Print the run totals and close the files.
+      * --------------------------------------------------------------
+       Terminate-Report section.
+           MOVE ORDERS-READ-CNT TO TL-ORDERS-READ.
+           MOVE EXCEPTIONS-CNT TO TL-EXCEPTIONS.
+           WRITE REPORT-LINE FROM TOTAL-LINE.
+
+           CLOSE ORDER-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+       Terminate-Report-exit.
+           exit.
