@@ -0,0 +1,87 @@
+       Process cics('cobol3,sp')
+       Process arith(extend) trunc(bin) list map xref rent
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * CA1YDLQW is LINKed by CA1YCOB1-4 right before they abend on a
+      * bad CA1YRESPONSE. It writes one record to the DEADLTR VSAM
+      * KSDS describing what was about to be sent, so CA1YDLQR has
+      * something to retry later instead of the order's confirmation
+      * simply being lost because a mail relay was briefly down.
+      *
+      * The key (task number + date + time) is derived here rather
+      * than by the caller, the same way CA1YAUDT derives AUDITLOG's
+      * key, so every writer gets a unique key even if several
+      * callers fire within the same task.
+      *
+      *****************************************************************
+       Identification Division.
+       Program-id. CA1YDLQW.
+       Environment division.
+       Data division.
+      *****************************************************************
+       Working-storage section.
+           COPY CA1YDLQ.
+       01 DLQ-IDX                   PIC 9(01) VALUE 0.
+      *****************************************************************
+       Linkage section.
+       01 DFHCOMMAREA.
+           COPY CA1YDLQC.
+       Procedure division.
+       Main-program section.
+      * --------------------------------------------------------------
+      * Build the dead-letter record from the caller's COMMAREA.
+      * --------------------------------------------------------------
+           MOVE EIBTASKN              TO DLQ-TASK-NUMBER.
+           MOVE EIBDATE               TO DLQ-DATE.
+           MOVE EIBTIME               TO DLQ-TIME.
+           MOVE DLQ-IN-EVENT-NAME     TO DLQ-EVENT-NAME.
+           MOVE DLQ-IN-LINK-PROGRAM   TO DLQ-LINK-PROGRAM.
+           MOVE DLQ-IN-CHANNEL-NAME   TO DLQ-CHANNEL-NAME.
+           MOVE DLQ-IN-ORDER-NUMBER   TO DLQ-ORDER-NUMBER.
+           MOVE DLQ-IN-RECIPIENT      TO DLQ-RECIPIENT.
+           MOVE DLQ-IN-CA1Y-RESPONSE  TO DLQ-CA1Y-RESPONSE.
+           MOVE DLQ-IN-CONTAINER-COUNT TO DLQ-CONTAINER-COUNT.
+           PERFORM Copy-Dlq-Container
+               VARYING DLQ-IDX FROM 1 BY 1
+               UNTIL DLQ-IDX > DLQ-IN-CONTAINER-COUNT.
+           MOVE 0                     TO DLQ-RETRY-COUNT.
+           SET DLQ-QUEUED             TO TRUE.
+      * --------------------------------------------------------------
+      * Write it, then take a syncpoint so the dead-letter record
+      * survives even though the caller abends right after this LINK
+      * returns.
+      * --------------------------------------------------------------
+           EXEC CICS WRITE FILE(DEADLETTER-FILE-NAME)
+               FROM(CA1Y-DEADLETTER-RECORD)
+               RIDFLD(DLQ-KEY) KEYLENGTH(LENGTH OF DLQ-KEY)
+               NOHANDLE
+           END-EXEC.
+
+           EXEC CICS SYNCPOINT END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Copy one saved container's name, length and data across.
+      * --------------------------------------------------------------
+       Copy-Dlq-Container section.
+           MOVE DLQ-IN-CONTAINER-NAME(DLQ-IDX)
+               TO DLQ-CONTAINER-NAME(DLQ-IDX).
+           MOVE DLQ-IN-CONTAINER-LENGTH(DLQ-IDX)
+               TO DLQ-CONTAINER-LENGTH(DLQ-IDX).
+           MOVE DLQ-IN-CONTAINER-DATA(DLQ-IDX)
+               TO DLQ-CONTAINER-DATA(DLQ-IDX).
+       Copy-Dlq-Container-exit.
+           exit.
