@@ -20,10 +20,16 @@
       *    "PDF". The PDF documented is created by converting from
       *    MIME type text/xml to application/pdf using the XSLT in
       *    property “MyXSLT”.
-      * 
+      *
       * The SupportPac program CA1Y is then called to create the PDF
       * document. The PDF document is then retrieved from the "PDF"
       * container.
+      *
+      * The customer name interpolated into the XML payload is now
+      * passed in on DFHCOMMAREA (see copybooks/CA1YPDFC.cpy) rather
+      * than hardcoded, so this program can be LINKed once per order
+      * from a batch driver and produce one PDF per invocation
+      * instead of always building the one demo document.
       *****************************************************************
        Identification Division.
        Program-id. CA1YCOB4.
@@ -40,63 +46,177 @@
            02 PDF-CONT-NAME         PIC X(16) VALUE 'PDF             '.
            02 PDF-DATA-LENGTH       PIC 9(8) COMP VALUE 0.
            02 PDF-DATA              PIC X(10240) VALUE SPACES.
-       01 RESPONSE.
-           02 RESPONSE-CONT-NAME    PIC X(16) VALUE 'CA1YRESPONSE    '.
-           02 RESPONSE-DATA-LENGTH  PIC 9(8) COMP VALUE 0.
-           02 RESPONSE-DATA         PIC X(16) VALUE SPACES.
-       01 CR                        PIC X(1)  VALUE X'25'.
+           COPY CA1YDLM.
+       01 ORDER-SOURCE              PIC X(08) VALUE 'WEB     '.
+           COPY CA1YRESP.
+       01 AUDIT-REQUEST.
+           COPY CA1YAUDC.
+       01 CFG-REQUEST.
+           COPY CA1YCFGC.
+       01 CHN-REQUEST.
+           COPY CA1YCHNC.
+       01 DLQ-REQUEST.
+           COPY CA1YDLQC.
+       01 SWITCHES.
+           02 PDF-BUILD-FAILED-SW   PIC X(01) VALUE 'N'.
+               88 PDF-BUILD-FAILED  VALUE 'Y'.
       *****************************************************************
        Linkage section.
+       01 DFHCOMMAREA.
+           COPY CA1YPDFC.
        Procedure division.
        Main-program section.
       * --------------------------------------------------------------
+      * LINKed once per order by CA1YBAT2 - a bad CA1Y response or an
+      * oversized buffer is this one order's problem, not the whole
+      * run's, so those cases are reported back on PDF-OUT-STATUS
+      * instead of abending the calling task.
+      * --------------------------------------------------------------
+           MOVE 'N' TO PDF-BUILD-FAILED-SW.
+           MOVE 'N' TO PDF-OUT-STATUS.
+      * --------------------------------------------------------------
+      * Look up this order source's channel before doing anything
+      * else, rather than the one 'MyChannel' every order source used
+      * to share.
+      * --------------------------------------------------------------
+           MOVE ORDER-SOURCE TO CHN-IN-ORDER-SOURCE.
+           EXEC CICS LINK PROGRAM('CA1YCHNL')
+               COMMAREA(CHN-REQUEST)
+           END-EXEC.
+           MOVE CHN-OUT-CHANNEL-NAME TO CONFIG-CHANNEL-NAME.
+      * --------------------------------------------------------------
+      * Find this region's XSLT stylesheet path before building the
+      * config container, so the same load module runs unmodified in
+      * test and production.
+      * --------------------------------------------------------------
+           EXEC CICS ASSIGN APPLID(CFG-IN-APPLID) END-EXEC.
+           EXEC CICS LINK PROGRAM('CA1YCFGL')
+               COMMAREA(CFG-REQUEST)
+           END-EXEC.
+      * --------------------------------------------------------------
       * Create a container with properties used by the SupportPac.
       * --------------------------------------------------------------
            STRING
             'javax.xml.transform.TransformerFactory='
             'org.apache.xalan.processor.TransformerFactoryImpl' CR
-            'MyXSLT={file=/u/ca1y/examples/helloWorld.xslt'
-            ':encoding=UTF-8}' CR
+            'MyXSLT={file=' DELIMITED BY SIZE
+            CFG-OUT-XSLT-PATH DELIMITED BY SPACE
+            ':encoding=UTF-8}' CR DELIMITED BY SIZE
       *
             'MyPDF={responsecontainer=' PDF-CONT-NAME '}'
             '{mime=text/xml:to=application/pdf:xslt=MyXSLT}'
             '<?xml version="1.0" encoding="UTF-8" ?>'
-            '<name>Joe Bloggs</name>' CR
+            '<name>' DELIMITED BY SIZE
+            PDF-IN-CUST-NAME DELIMITED BY SIZE
+            '</name>' CR DELIMITED BY SIZE
       *
             X'00'
             DELIMITED BY SIZE INTO CONFIG-DATA.
 
            INSPECT CONFIG-DATA TALLYING CONFIG-DATA-LENGTH
                FOR CHARACTERS BEFORE INITIAL X'00'.
+      * --------------------------------------------------------------
+      * No X'00' terminator within the buffer means the STRING ran
+      * off the end of CONFIG-DATA and the properties were silently
+      * truncated - reject this order's PDF rather than send CA1Y a
+      * cut-off config.
+      * --------------------------------------------------------------
+           IF CONFIG-DATA-LENGTH >= LENGTH OF CONFIG-DATA
+               SET PDF-BUILD-FAILED TO TRUE
+           END-IF.
 
-           EXEC CICS PUT CONTAINER(CONFIG-CONT-NAME)
-               CHANNEL(CONFIG-CHANNEL-NAME)
-               FROM(CONFIG-DATA) FLENGTH(CONFIG-DATA-LENGTH) CHAR
-           END-EXEC.
+           IF NOT PDF-BUILD-FAILED
+               EXEC CICS PUT CONTAINER(CONFIG-CONT-NAME)
+                   CHANNEL(CONFIG-CHANNEL-NAME)
+                   FROM(CONFIG-DATA) FLENGTH(CONFIG-DATA-LENGTH) CHAR
+               END-EXEC
       * --------------------------------------------------------------
       * Link to the SupportPac.
       * --------------------------------------------------------------
-           EXEC CICS LINK PROGRAM('CA1Y')
-               CHANNEL(CONFIG-CHANNEL-NAME)
-           END-EXEC.
+               EXEC CICS LINK PROGRAM('CA1Y')
+                   CHANNEL(CONFIG-CHANNEL-NAME)
+               END-EXEC
       * --------------------------------------------------------------
       * Get the SupportPac response.
       * --------------------------------------------------------------
-           COMPUTE RESPONSE-DATA-LENGTH = LENGTH OF RESPONSE-DATA.
-           EXEC CICS GET CONTAINER(RESPONSE-CONT-NAME)
-               CHANNEL(CONFIG-CHANNEL-NAME)
-               INTO(RESPONSE-DATA) FLENGTH(RESPONSE-DATA-LENGTH)
-           END-EXEC.
+               COMPUTE RESPONSE-DATA-LENGTH = LENGTH OF RESPONSE-DATA
+               EXEC CICS GET CONTAINER(RESPONSE-CONT-NAME)
+                   CHANNEL(CONFIG-CHANNEL-NAME)
+                   INTO(RESPONSE-DATA) FLENGTH(RESPONSE-DATA-LENGTH)
+               END-EXEC
+      * --------------------------------------------------------------
+      * Record that a PDF was (or wasn't) produced for this request.
+      * --------------------------------------------------------------
+               MOVE 'CA1Y PDF build' TO AUDIT-IN-EVENT-NAME
+               MOVE CONFIG-CHANNEL-NAME  TO AUDIT-IN-CHANNEL-NAME
+               MOVE CONFIG-CONT-NAME     TO AUDIT-IN-CONTAINER(1)
+               MOVE PDF-CONT-NAME        TO AUDIT-IN-CONTAINER(2)
+               MOVE PDF-IN-ORDER-NUMBER  TO AUDIT-IN-ORDER-NUMBER
+               MOVE SPACES               TO AUDIT-IN-RECIPIENT
+               MOVE RESPONSE-DATA        TO AUDIT-IN-CA1Y-RESPONSE
+               IF RESPONSE-IS-OK
+                   MOVE 'Y' TO AUDIT-IN-OUTCOME
+               ELSE
+                   MOVE 'N' TO AUDIT-IN-OUTCOME
+               END-IF
+               EXEC CICS LINK PROGRAM('CA1YAUDT')
+                   COMMAREA(AUDIT-REQUEST)
+               END-EXEC
+
+               IF NOT RESPONSE-IS-OK
+                   PERFORM Write-Dead-Letter
+                   SET PDF-BUILD-FAILED TO TRUE
+               END-IF
+           END-IF.
       * --------------------------------------------------------------
       * Get the PDF.
       * --------------------------------------------------------------
-           COMPUTE PDF-DATA-LENGTH = LENGTH OF PDF-DATA.
-           EXEC CICS GET CONTAINER(PDF-CONT-NAME)
-               CHANNEL(CONFIG-CHANNEL-NAME)
-               INTO(PDF-DATA) FLENGTH(PDF-DATA-LENGTH)
-           END-EXEC.
+           IF NOT PDF-BUILD-FAILED
+               COMPUTE PDF-DATA-LENGTH = LENGTH OF PDF-DATA
+               EXEC CICS GET CONTAINER(PDF-CONT-NAME)
+                   CHANNEL(CONFIG-CHANNEL-NAME)
+                   INTO(PDF-DATA) FLENGTH(PDF-DATA-LENGTH)
+               END-EXEC
+      * --------------------------------------------------------------
+      * FLENGTH coming back equal to the buffer's declared length
+      * means the converted PDF filled (or would have overrun) the
+      * INTO area - reject this order's PDF rather than hand back a
+      * truncated document.
+      * --------------------------------------------------------------
+               IF PDF-DATA-LENGTH >= LENGTH OF PDF-DATA
+                   SET PDF-BUILD-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+           IF PDF-BUILD-FAILED
+               MOVE 'N' TO PDF-OUT-STATUS
+           ELSE
+               MOVE 'Y' TO PDF-OUT-STATUS
+           END-IF.
 
            EXEC CICS RETURN END-EXEC.
       * ---------------------------------------------------------------
        Main-program-exit.
-           exit. 
+           exit.
+      * --------------------------------------------------------------
+      * A bad response means no PDF came back - save the config
+      * container (the XML/XSLT properties CA1Y would have converted)
+      * so CA1YDLQR can retry the LINK to CA1Y later instead of this
+      * order's document simply never getting built.
+      * --------------------------------------------------------------
+       Write-Dead-Letter section.
+           MOVE 'CA1Y PDF build'     TO DLQ-IN-EVENT-NAME.
+           MOVE 'CA1Y'               TO DLQ-IN-LINK-PROGRAM.
+           MOVE CONFIG-CHANNEL-NAME  TO DLQ-IN-CHANNEL-NAME.
+           MOVE PDF-IN-ORDER-NUMBER  TO DLQ-IN-ORDER-NUMBER.
+           MOVE SPACES               TO DLQ-IN-RECIPIENT.
+           MOVE RESPONSE-DATA        TO DLQ-IN-CA1Y-RESPONSE.
+           MOVE 1                    TO DLQ-IN-CONTAINER-COUNT.
+           MOVE CONFIG-CONT-NAME     TO DLQ-IN-CONTAINER-NAME(1).
+           MOVE CONFIG-DATA-LENGTH   TO DLQ-IN-CONTAINER-LENGTH(1).
+           MOVE CONFIG-DATA          TO DLQ-IN-CONTAINER-DATA(1).
+           EXEC CICS LINK PROGRAM('CA1YDLQW')
+               COMMAREA(DLQ-REQUEST)
+           END-EXEC.
+       Write-Dead-Letter-exit.
+           exit.
