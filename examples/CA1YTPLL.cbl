@@ -0,0 +1,242 @@
+       Process cics('cobol3,sp')
+       Process arith(extend) trunc(bin) list map xref rent
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * This program looks up the branded HTML body CA1YCOB2/CA1YCOB3
+      * should use for CONTENT-CONTAINER-NAME/mail.content, keyed by
+      * the event the mail is for. Onboarding another event's look
+      * (or re-branding an existing one) is then a data change here
+      * instead of editing the STRING literal in every mail-sending
+      * program.
+      *
+      * The body's {datetime=...} token is built from a pattern
+      * looked up by TPL-IN-LOCALE rather than one format hardcoded
+      * for every customer, so an order confirmation reads its send
+      * date in a pattern that's natural for that customer's locale.
+      *
+      *****************************************************************
+       Identification Division.
+       Program-id. CA1YTPLL.
+       Environment division.
+       Data division.
+      *****************************************************************
+       Working-storage section.
+           COPY CA1YTPL.
+      *****************************************************************
+       Linkage section.
+       01 DFHCOMMAREA.
+           COPY CA1YTPLC.
+       Procedure division.
+       Main-program section.
+      * --------------------------------------------------------------
+      * Look up this caller's date pattern before building the
+      * template table, since every row's {datetime=...} token is
+      * built from it.
+      * --------------------------------------------------------------
+           PERFORM Initialize-Locale-Config.
+
+           MOVE 'N' TO CA1Y-LOCALE-FOUND-SW.
+           PERFORM Lookup-Locale-Config
+               VARYING CA1Y-LOCALE-INDEX FROM 1 BY 1
+               UNTIL CA1Y-LOCALE-INDEX > CA1Y-LOCALE-COUNT
+               OR CA1Y-LOCALE-FOUND.
+
+           IF NOT CA1Y-LOCALE-FOUND
+               PERFORM Use-Default-Locale-Config
+           END-IF.
+      * --------------------------------------------------------------
+      * Load the template table and look for an entry matching the
+      * caller's event name. Fall back to the DEFAULT entry when the
+      * event isn't listed.
+      * --------------------------------------------------------------
+           PERFORM Initialize-Template-Config.
+
+           MOVE 'N' TO CA1Y-TEMPLATE-FOUND-SW.
+           PERFORM Lookup-Template-Config
+               VARYING CA1Y-TEMPLATE-INDEX FROM 1 BY 1
+               UNTIL CA1Y-TEMPLATE-INDEX > CA1Y-TEMPLATE-COUNT
+               OR CA1Y-TEMPLATE-FOUND.
+
+           IF NOT CA1Y-TEMPLATE-FOUND
+               PERFORM Use-Default-Template-Config
+           END-IF.
+
+           EXEC CICS RETURN END-EXEC.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * One row per locale we have a {datetime=...} pattern for. Add
+      * a row (and bump the count) to onboard another locale.
+      * --------------------------------------------------------------
+       Initialize-Locale-Config section.
+           MOVE 4 TO CA1Y-LOCALE-COUNT.
+
+           MOVE 'en-US' TO CA1Y-LOCALE-CODE(1).
+           MOVE 'EEE, d MMM yyyy HH:mm:ss Z'
+               TO CA1Y-LOCALE-DATE-PATTERN(1).
+           MOVE 26 TO CA1Y-LOCALE-PATTERN-LEN(1).
+
+           MOVE 'de-DE' TO CA1Y-LOCALE-CODE(2).
+           MOVE 'EEE, d. MMM yyyy HH:mm:ss Z'
+               TO CA1Y-LOCALE-DATE-PATTERN(2).
+           MOVE 27 TO CA1Y-LOCALE-PATTERN-LEN(2).
+
+           MOVE 'fr-FR' TO CA1Y-LOCALE-CODE(3).
+           MOVE 'EEE d MMM yyyy HH:mm:ss Z'
+               TO CA1Y-LOCALE-DATE-PATTERN(3).
+           MOVE 25 TO CA1Y-LOCALE-PATTERN-LEN(3).
+
+           MOVE 'DEFAULT' TO CA1Y-LOCALE-CODE(4).
+           MOVE 'EEE, d MMM yyyy HH:mm:ss Z'
+               TO CA1Y-LOCALE-DATE-PATTERN(4).
+           MOVE 26 TO CA1Y-LOCALE-PATTERN-LEN(4).
+       Initialize-Locale-Config-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Test one locale row against the caller's TPL-IN-LOCALE.
+      * --------------------------------------------------------------
+       Lookup-Locale-Config section.
+           IF CA1Y-LOCALE-CODE(CA1Y-LOCALE-INDEX) = TPL-IN-LOCALE
+               MOVE CA1Y-LOCALE-DATE-PATTERN(CA1Y-LOCALE-INDEX)
+                   TO CA1Y-DATE-PATTERN
+               MOVE CA1Y-LOCALE-PATTERN-LEN(CA1Y-LOCALE-INDEX)
+                   TO CA1Y-DATE-PATTERN-LEN
+               SET CA1Y-LOCALE-FOUND TO TRUE
+           END-IF.
+       Lookup-Locale-Config-exit.
+           exit.
+      * --------------------------------------------------------------
+      * No row matched this locale (including a blank TPL-IN-LOCALE
+      * from a caller that doesn't have one on hand) - hand back the
+      * DEFAULT row.
+      * --------------------------------------------------------------
+       Use-Default-Locale-Config section.
+           MOVE CA1Y-LOCALE-DATE-PATTERN(CA1Y-LOCALE-COUNT)
+               TO CA1Y-DATE-PATTERN.
+           MOVE CA1Y-LOCALE-PATTERN-LEN(CA1Y-LOCALE-COUNT)
+               TO CA1Y-DATE-PATTERN-LEN.
+       Use-Default-Locale-Config-exit.
+           exit.
+      * --------------------------------------------------------------
+      * One row per event we have branded HTML for. Add a row (and
+      * bump the count) to give another event its own template.
+      * --------------------------------------------------------------
+       Initialize-Template-Config section.
+           MOVE 4 TO CA1Y-TEMPLATE-COUNT.
+
+           MOVE 'OrderPlaced                     '
+               TO CA1Y-TEMPLATE-EVENT(1).
+           STRING '<html><body>'
+               '<h1>Thanks for your order!</h1>'
+               '<p>This order confirmation was sent '
+               'on {datetime=' DELIMITED BY SIZE
+               CA1Y-DATE-PATTERN(1:CA1Y-DATE-PATTERN-LEN)
+                   DELIMITED BY SIZE
+               '} ' DELIMITED BY SIZE
+               'from transaction id {TASK_TRANID}, '
+               'user id {TASK_USERID}, '
+               'program {TASK_PROGRAM}, '
+               'task number {TASK_NUMBER}, '
+               'CICS SYSID {REGION_SYSID}, '
+               'CICS APPLID {REGION_APPLID}.</p>'
+               '</body></html>' X'00'
+               DELIMITED BY SIZE INTO CA1Y-TEMPLATE-BODY(1).
+
+           MOVE 'OrderShipped                    '
+               TO CA1Y-TEMPLATE-EVENT(2).
+           STRING '<html><body>'
+               '<h1>Your order is on its way!</h1>'
+               '<p>This shipping notice was sent '
+               'on {datetime=' DELIMITED BY SIZE
+               CA1Y-DATE-PATTERN(1:CA1Y-DATE-PATTERN-LEN)
+                   DELIMITED BY SIZE
+               '} ' DELIMITED BY SIZE
+               'from transaction id {TASK_TRANID}, '
+               'user id {TASK_USERID}, '
+               'program {TASK_PROGRAM}, '
+               'task number {TASK_NUMBER}, '
+               'CICS SYSID {REGION_SYSID}, '
+               'CICS APPLID {REGION_APPLID}.</p>'
+               '</body></html>' X'00'
+               DELIMITED BY SIZE INTO CA1Y-TEMPLATE-BODY(2).
+
+           MOVE 'OrderCancelled                  '
+               TO CA1Y-TEMPLATE-EVENT(3).
+           STRING '<html><body>'
+               '<h1>Your order has been cancelled</h1>'
+               '<p>This cancellation notice was sent '
+               'on {datetime=' DELIMITED BY SIZE
+               CA1Y-DATE-PATTERN(1:CA1Y-DATE-PATTERN-LEN)
+                   DELIMITED BY SIZE
+               '} ' DELIMITED BY SIZE
+               'from transaction id {TASK_TRANID}, '
+               'user id {TASK_USERID}, '
+               'program {TASK_PROGRAM}, '
+               'task number {TASK_NUMBER}, '
+               'CICS SYSID {REGION_SYSID}, '
+               'CICS APPLID {REGION_APPLID}.</p>'
+               '</body></html>' X'00'
+               DELIMITED BY SIZE INTO CA1Y-TEMPLATE-BODY(3).
+
+           MOVE 'DEFAULT                         '
+               TO CA1Y-TEMPLATE-EVENT(4).
+           STRING '<html><body>'
+               '<p>This email was sent '
+               'on {datetime=' DELIMITED BY SIZE
+               CA1Y-DATE-PATTERN(1:CA1Y-DATE-PATTERN-LEN)
+                   DELIMITED BY SIZE
+               '} ' DELIMITED BY SIZE
+               'from transaction id {TASK_TRANID}, '
+               'user id {TASK_USERID}, '
+               'program {TASK_PROGRAM}, '
+               'task number {TASK_NUMBER}, '
+               'CICS SYSID {REGION_SYSID}, '
+               'CICS APPLID {REGION_APPLID}.</p>'
+               '</body></html>' X'00'
+               DELIMITED BY SIZE INTO CA1Y-TEMPLATE-BODY(4).
+       Initialize-Template-Config-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Test one table entry against the caller's event name and, on
+      * a match, hand back its body and null-terminated length.
+      * --------------------------------------------------------------
+       Lookup-Template-Config section.
+           IF CA1Y-TEMPLATE-EVENT(CA1Y-TEMPLATE-INDEX)
+                   = TPL-IN-EVENT-NAME
+               PERFORM Move-Template-To-Output
+               SET CA1Y-TEMPLATE-FOUND TO TRUE
+           END-IF.
+       Lookup-Template-Config-exit.
+           exit.
+      * --------------------------------------------------------------
+      * No row matched this event name - hand back the DEFAULT row.
+      * --------------------------------------------------------------
+       Use-Default-Template-Config section.
+           MOVE CA1Y-TEMPLATE-COUNT TO CA1Y-TEMPLATE-INDEX.
+           PERFORM Move-Template-To-Output.
+       Use-Default-Template-Config-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Copy the table entry at CA1Y-TEMPLATE-INDEX to the COMMAREA
+      * and tally how much of it is real content ahead of the
+      * X'00' terminator STRING left behind when the body was built.
+      * --------------------------------------------------------------
+       Move-Template-To-Output section.
+           MOVE CA1Y-TEMPLATE-BODY(CA1Y-TEMPLATE-INDEX)
+               TO TPL-OUT-CONTENT.
+           MOVE 0 TO TPL-OUT-CONTENT-LENGTH.
+           INSPECT TPL-OUT-CONTENT TALLYING TPL-OUT-CONTENT-LENGTH
+               FOR CHARACTERS BEFORE INITIAL X'00'.
+       Move-Template-To-Output-exit.
+           exit.
