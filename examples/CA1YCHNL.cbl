@@ -0,0 +1,98 @@
+       Process cics('cobol3,sp')
+       Process arith(extend) trunc(bin) list map xref rent
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * This program looks up the CICS channel name CA1YCOB1-4 put
+      * their containers on, keyed by the calling order source (web
+      * storefront, phone orders, wholesale EDI, ...). Onboarding
+      * another order source to its own channel - so its CA1Y
+      * configuration and .evbind routing can differ from the rest -
+      * is then a data change here instead of a recompile of every
+      * event-producing program.
+      *
+      *****************************************************************
+       Identification Division.
+       Program-id. CA1YCHNL.
+       Environment division.
+       Data division.
+      *****************************************************************
+       Working-storage section.
+           COPY CA1YCHN.
+      *****************************************************************
+       Linkage section.
+       01 DFHCOMMAREA.
+           COPY CA1YCHNC.
+       Procedure division.
+       Main-program section.
+      * --------------------------------------------------------------
+      * Load the channel table and look for an entry matching the
+      * caller's order source. Fall back to the DEFAULT entry when
+      * the order source isn't listed.
+      * --------------------------------------------------------------
+           PERFORM Initialize-Channel-Config.
+
+           MOVE 'N' TO CA1Y-CHANNEL-FOUND-SW.
+           PERFORM Lookup-Channel-Config
+               VARYING CA1Y-CHANNEL-INDEX FROM 1 BY 1
+               UNTIL CA1Y-CHANNEL-INDEX > CA1Y-CHANNEL-COUNT
+               OR CA1Y-CHANNEL-FOUND.
+
+           IF NOT CA1Y-CHANNEL-FOUND
+               PERFORM Use-Default-Channel-Config
+           END-IF.
+
+           EXEC CICS RETURN END-EXEC.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * One row per order source we route. Add a row (and bump the
+      * count) to give another business unit its own channel.
+      * --------------------------------------------------------------
+       Initialize-Channel-Config section.
+           MOVE 4 TO CA1Y-CHANNEL-COUNT.
+
+           MOVE 'WEB     ' TO CA1Y-CHANNEL-SOURCE(1).
+           MOVE 'MyChannel       ' TO CA1Y-CHANNEL-NAME(1).
+
+           MOVE 'PHONE   ' TO CA1Y-CHANNEL-SOURCE(2).
+           MOVE 'PhoneChannel    ' TO CA1Y-CHANNEL-NAME(2).
+
+           MOVE 'EDI     ' TO CA1Y-CHANNEL-SOURCE(3).
+           MOVE 'EdiChannel      ' TO CA1Y-CHANNEL-NAME(3).
+
+           MOVE 'DEFAULT ' TO CA1Y-CHANNEL-SOURCE(4).
+           MOVE 'MyChannel       ' TO CA1Y-CHANNEL-NAME(4).
+       Initialize-Channel-Config-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Test one table entry against the caller's order source.
+      * --------------------------------------------------------------
+       Lookup-Channel-Config section.
+           IF CA1Y-CHANNEL-SOURCE(CA1Y-CHANNEL-INDEX)
+                   = CHN-IN-ORDER-SOURCE
+               MOVE CA1Y-CHANNEL-NAME(CA1Y-CHANNEL-INDEX)
+                   TO CHN-OUT-CHANNEL-NAME
+               SET CA1Y-CHANNEL-FOUND TO TRUE
+           END-IF.
+       Lookup-Channel-Config-exit.
+           exit.
+      * --------------------------------------------------------------
+      * No row matched this order source - hand back the DEFAULT
+      * row's channel.
+      * --------------------------------------------------------------
+       Use-Default-Channel-Config section.
+           MOVE CA1Y-CHANNEL-NAME(CA1Y-CHANNEL-COUNT)
+               TO CHN-OUT-CHANNEL-NAME.
+       Use-Default-Channel-Config-exit.
+           exit.
