@@ -29,56 +29,189 @@
        01 CONFIG.                                                       
            02 CONFIG-CHANNEL-NAME   PIC X(16)  VALUE 'CA1Y            '. 
            02 CONFIG-CONTAINER-NAME PIC X(16)  VALUE 'CA1Y            '. 
-           02 TO-CONTAINER-NAME     PIC X(16)  VALUE 'TO              '. 
+           02 TO-CONTAINER-NAME     PIC X(16)  VALUE 'TO              '.
+           02 CC-CONTAINER-NAME     PIC X(16)  VALUE 'CC              '.
+           02 BCC-CONTAINER-NAME    PIC X(16)  VALUE 'BCC             '.
            02 SUBJECT-CONTAINER-NAME PIC X(16) VALUE 'SUBJECT         '.
            02 CONTENT-CONTAINER-NAME PIC X(16) VALUE 'CONTENT         '.
-           02 ATTACH1-CONTAINER-NAME PIC X(16) VALUE 'ATTACH1         '.
-       01 WORKAREA.                                                     
-           02 WORKAREA-DATA-LENGTH  PIC 9(8) COMP VALUE 0.              
-           02 WORKAREA-DATA         PIC X(1024) VALUE SPACES.           
-       01 CR                        PIC X(1)   VALUE X'25'.              
+           02 SMS-TO-CONTAINER-NAME  PIC X(16) VALUE 'SMSTO           '.
+           02 SMS-CONTENT-CONTAINER-NAME PIC X(16)
+                                      VALUE 'SMSCONTENT      '.
+       01 ATTACHMENTS.
+           02 ATTACH-COUNT           PIC 9(02) VALUE 2.
+           02 ATTACH-ENTRY OCCURS 5 TIMES INDEXED BY ATTACH-IDX.
+               03 ATTACH-CONTAINER-NAME PIC X(16).
+               03 ATTACH-MIME-TYPE      PIC X(24).
+           02 ATTACH-INDEX           PIC 9(02) VALUE 0.
+       01 ATTACHMENT-PROPS           PIC X(256) VALUE SPACES.
+       01 ATTACHMENT-PROPS-PTR       PIC 9(04) VALUE 1.
+       01 ATTACHMENT-PROPS-LEN       PIC 9(04) VALUE 0.
+       01 SMS-PROPS                  PIC X(80) VALUE SPACES.
+       01 SMS-PROPS-LEN              PIC 9(04) VALUE 0.
+       01 CUSTOMER-CONTACT.
+           02 CUST-PHONE         PIC X(20) VALUE '+15555550123        '.
+           02 CUST-CONTACT-PREF  PIC X(01) VALUE 'B'.
+               88 CONTACT-EMAIL-ONLY    VALUE 'E'.
+               88 CONTACT-SMS-ONLY      VALUE 'S'.
+               88 CONTACT-EMAIL-AND-SMS VALUE 'B'.
+           02 CUST-LOCALE        PIC X(05) VALUE 'en-US'.
+       01 SMS-CONTENT-TEXT           PIC X(60) VALUE
+               'Your order confirmation has also been emailed to you.'.
+       01 WORKAREA.
+           02 WORKAREA-DATA-LENGTH  PIC 9(8) COMP VALUE 0.
+           02 WORKAREA-DATA         PIC X(1024) VALUE SPACES.
+       01 CONFIG-CONTENT-SAVE-LENGTH PIC 9(8) COMP VALUE 0.
+       01 CONFIG-CONTENT-SAVE       PIC X(1024) VALUE SPACES.
+           COPY CA1YDLM.
+       01 RECIPIENT-ADDR            PIC X(37)
+               VALUE '"Joe Bloggs" <joe.bloggs@example.com>'.
+       01 CC-ADDR                   PIC X(27)
+               VALUE 'orders.tracking@example.com'.
+       01 BCC-ADDR                  PIC X(24)
+               VALUE 'orders.audit@example.com'.
+       01 ORDER-SOURCE              PIC X(08) VALUE 'WEB     '.
+       01 TEMPLATE-EVENT-NAME       PIC X(32)
+               VALUE 'OrderPlaced                     '.
+           COPY CA1YRESP.
+       01 AUDIT-REQUEST.
+           COPY CA1YAUDC.
+       01 CFG-REQUEST.
+           COPY CA1YCFGC.
+       01 CHN-REQUEST.
+           COPY CA1YCHNC.
+       01 TPL-REQUEST.
+           COPY CA1YTPLC.
+       01 DLQ-REQUEST.
+           COPY CA1YDLQC.
       ******************************************************************
-       Linkage section.                                                 
-       Procedure division.                                              
-       Main-program section.                                            
-      * --------------------------------------------------------------  
-      * Create container for mail configuration                         
-      * --------------------------------------------------------------  
-           STRING                                                       
-               'import.private={file=/usr/lpp/ca1y/examples/'           
-               'emailServer.properties:encoding=UTF-8}' CR              
-               'mail.to={' TO-CONTAINER-NAME '}' CR                     
-               'mail.subject={' SUBJECT-CONTAINER-NAME '}' CR           
-               'mail.content={' CONTENT-CONTAINER-NAME '}' CR           
-               'attachment={mime=application/octet-stream}'
-               '{' ATTACH1-CONTAINER-NAME '}' CR
-               X'00'                                                    
-               DELIMITED BY SIZE INTO WORKAREA-DATA.                    
+       Linkage section.
+       Procedure division.
+       Main-program section.
+      * --------------------------------------------------------------
+      * Look up this order source's channel before doing anything
+      * else, rather than the one 'MyChannel' every order source used
+      * to share.
+      * --------------------------------------------------------------
+           MOVE ORDER-SOURCE TO CHN-IN-ORDER-SOURCE.
+           EXEC CICS LINK PROGRAM('CA1YCHNL')
+               COMMAREA(CHN-REQUEST)
+           END-EXEC.
+           MOVE CHN-OUT-CHANNEL-NAME TO CONFIG-CHANNEL-NAME.
+      * --------------------------------------------------------------
+      * Find this region's mail-server properties file before doing
+      * anything else, so the same load module runs unmodified in
+      * test and production.
+      * --------------------------------------------------------------
+           EXEC CICS ASSIGN APPLID(CFG-IN-APPLID) END-EXEC.
+           EXEC CICS LINK PROGRAM('CA1YCFGL')
+               COMMAREA(CFG-REQUEST)
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Look up the branded HTML body for this event rather than
+      * carrying one hardcoded plain-text message for every event.
+      * --------------------------------------------------------------
+           MOVE TEMPLATE-EVENT-NAME TO TPL-IN-EVENT-NAME.
+           MOVE CUST-LOCALE         TO TPL-IN-LOCALE.
+           EXEC CICS LINK PROGRAM('CA1YTPLL')
+               COMMAREA(TPL-REQUEST)
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Set up the attachment table and build one attachment= property
+      * per entry, so an order confirmation can carry more than one
+      * file (an invoice PDF plus terms and conditions, say) instead
+      * of being limited to the single ATTACH1 slot this program used
+      * to have.
+      * --------------------------------------------------------------
+           PERFORM Initialize-Attachments.
+
+           MOVE 1 TO ATTACHMENT-PROPS-PTR.
+           PERFORM Build-Attachment-Props
+               VARYING ATTACH-INDEX FROM 1 BY 1
+               UNTIL ATTACH-INDEX > ATTACH-COUNT.
+           COMPUTE ATTACHMENT-PROPS-LEN = ATTACHMENT-PROPS-PTR - 1.
+      * --------------------------------------------------------------
+      * A customer whose contact preference allows SMS gets an
+      * sms.to/sms.content property pair alongside the mail.* ones,
+      * so CA1Y (or a sibling SMS-capable adapter) can text the same
+      * notice instead of, or in addition to, emailing it.
+      * --------------------------------------------------------------
+           PERFORM Build-Sms-Props.
+      * --------------------------------------------------------------
+      * Create container for mail configuration
+      * --------------------------------------------------------------
+           STRING
+               'import.private={file=' DELIMITED BY SIZE
+               CFG-OUT-PROPS-PATH DELIMITED BY SPACE
+               ':encoding=UTF-8}' CR DELIMITED BY SIZE
+               'mail.to={' TO-CONTAINER-NAME '}' CR
+               'mail.cc={' CC-CONTAINER-NAME '}' CR
+               'mail.bcc={' BCC-CONTAINER-NAME '}' CR
+               'mail.subject={' SUBJECT-CONTAINER-NAME '}' CR
+               'mail.content={' CONTENT-CONTAINER-NAME '}' CR
+               SMS-PROPS(1:SMS-PROPS-LEN) DELIMITED BY SIZE
+               ATTACHMENT-PROPS(1:ATTACHMENT-PROPS-LEN)
+               X'00'
+               DELIMITED BY SIZE INTO WORKAREA-DATA.
                                                                         
            MOVE 0 TO WORKAREA-DATA-LENGTH.                              
            INSPECT WORKAREA-DATA TALLYING WORKAREA-DATA-LENGTH          
                FOR CHARACTERS BEFORE INITIAL X'00'.                     
                                                                         
-           EXEC CICS PUT CONTAINER(CONFIG-CONTAINER-NAME)               
-               CHANNEL(CONFIG-CHANNEL-NAME)                             
-               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) CHAR   
-           END-EXEC.                                                    
+           EXEC CICS PUT CONTAINER(CONFIG-CONTAINER-NAME)
+               CHANNEL(CONFIG-CHANNEL-NAME)
+               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) CHAR
+           END-EXEC.
+      * --------------------------------------------------------------
+      * WORKAREA-DATA gets reused for every container below, so save
+      * this one off now in case it needs to go to the dead letter
+      * queue once Check-CA1Y-Response finds out the send failed.
+      * --------------------------------------------------------------
+           MOVE WORKAREA-DATA-LENGTH TO CONFIG-CONTENT-SAVE-LENGTH.
+           MOVE WORKAREA-DATA        TO CONFIG-CONTENT-SAVE.
+      * --------------------------------------------------------------
+      * Create container for mail recipient
       * --------------------------------------------------------------  
-      * Create container for mail recipient                             
-      * --------------------------------------------------------------  
-           STRING '"Joe Bloggs" <joe.bloggs@example.com>' X'00'         
-               DELIMITED BY SIZE INTO WORKAREA-DATA.                    
+           STRING RECIPIENT-ADDR X'00'
+               DELIMITED BY SIZE INTO WORKAREA-DATA.
                                                                         
            MOVE 0 TO WORKAREA-DATA-LENGTH.                              
            INSPECT WORKAREA-DATA TALLYING WORKAREA-DATA-LENGTH          
                FOR CHARACTERS BEFORE INITIAL X'00'.                     
                                                                         
-           EXEC CICS PUT CONTAINER(TO-CONTAINER-NAME)                   
-               CHANNEL(CONFIG-CHANNEL-NAME)                             
-               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) CHAR   
-           END-EXEC.                                                    
-      * --------------------------------------------------------------  
-      * Create container for subject                                    
+           EXEC CICS PUT CONTAINER(TO-CONTAINER-NAME)
+               CHANNEL(CONFIG-CHANNEL-NAME)
+               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) CHAR
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Create container for mail cc
+      * --------------------------------------------------------------
+           STRING CC-ADDR X'00'
+               DELIMITED BY SIZE INTO WORKAREA-DATA.
+
+           MOVE 0 TO WORKAREA-DATA-LENGTH.
+           INSPECT WORKAREA-DATA TALLYING WORKAREA-DATA-LENGTH
+               FOR CHARACTERS BEFORE INITIAL X'00'.
+
+           EXEC CICS PUT CONTAINER(CC-CONTAINER-NAME)
+               CHANNEL(CONFIG-CHANNEL-NAME)
+               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) CHAR
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Create container for mail bcc
+      * --------------------------------------------------------------
+           STRING BCC-ADDR X'00'
+               DELIMITED BY SIZE INTO WORKAREA-DATA.
+
+           MOVE 0 TO WORKAREA-DATA-LENGTH.
+           INSPECT WORKAREA-DATA TALLYING WORKAREA-DATA-LENGTH
+               FOR CHARACTERS BEFORE INITIAL X'00'.
+
+           EXEC CICS PUT CONTAINER(BCC-CONTAINER-NAME)
+               CHANNEL(CONFIG-CHANNEL-NAME)
+               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) CHAR
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Create container for subject
       * --------------------------------------------------------------  
            STRING 'Email from {REGION_APPLID}' X'00'                    
                DELIMITED BY SIZE INTO WORKAREA-DATA.                    
@@ -92,50 +225,236 @@
                FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) CHAR   
            END-EXEC.                                                    
       * --------------------------------------------------------------  
-      * Create container for content                                    
-      * --------------------------------------------------------------  
-           STRING 'This email was sent '                                
-               'on {datetime=EEE, d MMM yyyy HH:mm:ss Z} '              
-               'from transaction id {TASK_TRANID}, '                    
-               'user id {TASK_USERID}, '                                
-               'program {TASK_PROGRAM}, '                               
-               'task number {TASK_NUMBER}, '                            
-               'CICS SYSID {REGION_SYSID}, '                            
-               'CICS APPLID {REGION_APPLID}.'                           
-               X'00'                                                    
-               DELIMITED BY SIZE INTO WORKAREA-DATA.                    
-                                                                        
-           MOVE 0 TO WORKAREA-DATA-LENGTH.                              
-           INSPECT WORKAREA-DATA TALLYING WORKAREA-DATA-LENGTH          
-               FOR CHARACTERS BEFORE INITIAL X'00'.                     
-                                                                        
-           EXEC CICS PUT CONTAINER(CONTENT-CONTAINER-NAME)              
-               CHANNEL(CONFIG-CHANNEL-NAME)                             
-               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) CHAR   
-           END-EXEC.                                                    
-      * --------------------------------------------------------------  
-      * Create container for attachment                                 
-      * --------------------------------------------------------------  
-           STRING X'0102030405060708090A0B0C0D0E0F'                     
-               X'00'                                                    
-               DELIMITED BY SIZE INTO WORKAREA-DATA.                    
+      * Create container for content
+      * --------------------------------------------------------------
+           STRING TPL-OUT-CONTENT(1:TPL-OUT-CONTENT-LENGTH)
+                   DELIMITED BY SIZE
+               X'00'
+               DELIMITED BY SIZE INTO WORKAREA-DATA.
                                                                         
            MOVE 0 TO WORKAREA-DATA-LENGTH.                              
            INSPECT WORKAREA-DATA TALLYING WORKAREA-DATA-LENGTH          
                FOR CHARACTERS BEFORE INITIAL X'00'.                     
                                                                         
-           EXEC CICS PUT CONTAINER(ATTACH1-CONTAINER-NAME)              
-               CHANNEL(CONFIG-CHANNEL-NAME)                             
-               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) BIT    
-           END-EXEC.                                                    
-      * --------------------------------------------------------------  
-      * Emit the mail message                                           
+           EXEC CICS PUT CONTAINER(CONTENT-CONTAINER-NAME)
+               CHANNEL(CONFIG-CHANNEL-NAME)
+               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) CHAR
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Create the containers the sms.to/sms.content properties
+      * point at, unless this customer wants email only.
+      * --------------------------------------------------------------
+           IF NOT CONTACT-EMAIL-ONLY
+               PERFORM Build-Sms-Containers
+           END-IF.
+      * --------------------------------------------------------------
+      * Create a container for every attachment in the table
+      * --------------------------------------------------------------
+           PERFORM Build-Attachment-Container
+               VARYING ATTACH-INDEX FROM 1 BY 1
+               UNTIL ATTACH-INDEX > ATTACH-COUNT.
+      * --------------------------------------------------------------
+      * Emit the mail message
       * --------------------------------------------------------------  
-           EXEC CICS LINK PROGRAM('CA1Y')                               
-               CHANNEL(CONFIG-CHANNEL-NAME)                             
-           END-EXEC.                                                    
-      *                                                                 
-           EXEC CICS RETURN END-EXEC.                                   
-      *                                                                 
-       Main-program-exit.                                               
-           exit.                                                        
\ No newline at end of file
+           EXEC CICS LINK PROGRAM('CA1Y')
+               CHANNEL(CONFIG-CHANNEL-NAME)
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Make sure the LINK actually got the mail sent.
+      * --------------------------------------------------------------
+           PERFORM Check-CA1Y-Response.
+      *
+           EXEC CICS RETURN END-EXEC.
+      *
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Retrieve the CA1YRESPONSE container CA1Y left on the channel
+      * and make sure the send was good before returning normal.
+      * --------------------------------------------------------------
+       Check-CA1Y-Response section.
+           MOVE LENGTH OF RESPONSE-DATA TO RESPONSE-DATA-LENGTH.
+           EXEC CICS GET CONTAINER(RESPONSE-CONT-NAME)
+               CHANNEL(CONFIG-CHANNEL-NAME)
+               INTO(RESPONSE-DATA) FLENGTH(RESPONSE-DATA-LENGTH)
+           END-EXEC.
+
+           MOVE 'CA1Y mail send' TO AUDIT-IN-EVENT-NAME.
+           MOVE CONFIG-CHANNEL-NAME  TO AUDIT-IN-CHANNEL-NAME.
+           MOVE CONFIG-CONTAINER-NAME TO AUDIT-IN-CONTAINER(1).
+           MOVE TO-CONTAINER-NAME    TO AUDIT-IN-CONTAINER(2).
+           MOVE CC-CONTAINER-NAME    TO AUDIT-IN-CONTAINER(3).
+           MOVE BCC-CONTAINER-NAME   TO AUDIT-IN-CONTAINER(4).
+           MOVE SUBJECT-CONTAINER-NAME TO AUDIT-IN-CONTAINER(5).
+           MOVE CONTENT-CONTAINER-NAME TO AUDIT-IN-CONTAINER(6).
+           PERFORM Record-Attachment-Container
+               VARYING ATTACH-INDEX FROM 1 BY 1
+               UNTIL ATTACH-INDEX > ATTACH-COUNT.
+      * --------------------------------------------------------------
+      * Attachments run through slot 6 + ATTACH-COUNT, up to slot 11
+      * at ATTACH-ENTRY's full 5-entry capacity, so the SMS containers
+      * take the table's last two slots (12-13) rather than sitting
+      * right after the attachments - growing ATTACH-COUNT up to 5
+      * can't collide with them.
+      * --------------------------------------------------------------
+           IF NOT CONTACT-EMAIL-ONLY
+               MOVE SMS-TO-CONTAINER-NAME TO AUDIT-IN-CONTAINER(12)
+               MOVE SMS-CONTENT-CONTAINER-NAME TO AUDIT-IN-CONTAINER(13)
+           END-IF.
+           MOVE 0                    TO AUDIT-IN-ORDER-NUMBER.
+           MOVE RECIPIENT-ADDR       TO AUDIT-IN-RECIPIENT.
+           MOVE RESPONSE-DATA        TO AUDIT-IN-CA1Y-RESPONSE.
+           IF RESPONSE-IS-OK
+               MOVE 'Y' TO AUDIT-IN-OUTCOME
+           ELSE
+               MOVE 'N' TO AUDIT-IN-OUTCOME
+           END-IF.
+           EXEC CICS LINK PROGRAM('CA1YAUDT')
+               COMMAREA(AUDIT-REQUEST)
+           END-EXEC.
+
+           IF NOT RESPONSE-IS-OK
+               PERFORM Write-Dead-Letter
+               EXEC CICS ABEND ABCODE('CA1E') END-EXEC
+           END-IF.
+       Check-CA1Y-Response-exit.
+           exit.
+      * --------------------------------------------------------------
+      * A bad response means the mail never went out - save the
+      * config properties container so CA1YDLQR can retry the LINK
+      * to CA1Y later. CA1YCOB3 builds its other containers (TO, CC,
+      * BCC, SUBJECT, CONTENT, attachments, SMS) by reusing one
+      * scratch buffer apiece, so only the one saved off right after
+      * it was built is available here to carry forward - a bounded
+      * recovery, not a full re-creation of every container this
+      * program sends.
+      * --------------------------------------------------------------
+       Write-Dead-Letter section.
+           MOVE 'CA1Y mail send'     TO DLQ-IN-EVENT-NAME.
+           MOVE 'CA1Y'               TO DLQ-IN-LINK-PROGRAM.
+           MOVE CONFIG-CHANNEL-NAME  TO DLQ-IN-CHANNEL-NAME.
+           MOVE 0                    TO DLQ-IN-ORDER-NUMBER.
+           MOVE RECIPIENT-ADDR       TO DLQ-IN-RECIPIENT.
+           MOVE RESPONSE-DATA        TO DLQ-IN-CA1Y-RESPONSE.
+           MOVE 1                    TO DLQ-IN-CONTAINER-COUNT.
+           MOVE CONFIG-CONTAINER-NAME TO DLQ-IN-CONTAINER-NAME(1).
+           MOVE CONFIG-CONTENT-SAVE-LENGTH
+               TO DLQ-IN-CONTAINER-LENGTH(1).
+           MOVE CONFIG-CONTENT-SAVE  TO DLQ-IN-CONTAINER-DATA(1).
+           EXEC CICS LINK PROGRAM('CA1YDLQW')
+               COMMAREA(DLQ-REQUEST)
+           END-EXEC.
+       Write-Dead-Letter-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Load the attachment table. An order confirmation carries an
+      * invoice PDF and the terms and conditions; add another entry
+      * here (and bump ATTACH-COUNT) to carry more.
+      * --------------------------------------------------------------
+       Initialize-Attachments section.
+           MOVE 'ATTACH1         ' TO ATTACH-CONTAINER-NAME(1).
+           MOVE 'application/pdf' TO ATTACH-MIME-TYPE(1).
+           MOVE 'ATTACH2         ' TO ATTACH-CONTAINER-NAME(2).
+           MOVE 'application/pdf' TO ATTACH-MIME-TYPE(2).
+       Initialize-Attachments-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Append one attachment={mime=...}{ATTACHn} property for the
+      * current ATTACH-INDEX onto ATTACHMENT-PROPS.
+      * --------------------------------------------------------------
+       Build-Attachment-Props section.
+           STRING 'attachment={mime=' DELIMITED BY SIZE
+               ATTACH-MIME-TYPE(ATTACH-INDEX) DELIMITED BY SPACE
+               '}{' DELIMITED BY SIZE
+               ATTACH-CONTAINER-NAME(ATTACH-INDEX) DELIMITED BY SPACE
+               '}' CR DELIMITED BY SIZE
+               WITH POINTER ATTACHMENT-PROPS-PTR
+               INTO ATTACHMENT-PROPS.
+       Build-Attachment-Props-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Build the sms.to={SMSTO}/sms.content={SMSCONTENT} property
+      * pair for a customer whose contact preference allows SMS.
+      * When it doesn't, SMS-PROPS contributes a single separator
+      * byte rather than nothing, so the reference modification that
+      * splices it into the main STRING always has a valid length.
+      * --------------------------------------------------------------
+       Build-Sms-Props section.
+           IF CONTACT-EMAIL-ONLY
+               MOVE CR TO SMS-PROPS(1:1)
+               MOVE 1 TO SMS-PROPS-LEN
+           ELSE
+               STRING 'sms.to={' DELIMITED BY SIZE
+                   SMS-TO-CONTAINER-NAME DELIMITED BY SPACE
+                   '}' CR DELIMITED BY SIZE
+                   'sms.content={' DELIMITED BY SIZE
+                   SMS-CONTENT-CONTAINER-NAME DELIMITED BY SPACE
+                   '}' CR DELIMITED BY SIZE
+                   X'00' DELIMITED BY SIZE
+                   INTO SMS-PROPS
+               MOVE 0 TO SMS-PROPS-LEN
+               INSPECT SMS-PROPS TALLYING SMS-PROPS-LEN
+                   FOR CHARACTERS BEFORE INITIAL X'00'
+           END-IF.
+       Build-Sms-Props-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Create the containers the sms.to/sms.content properties
+      * point at - the customer's phone number and a short text
+      * body, the SMS equivalent of the TO/CONTENT containers above.
+      * --------------------------------------------------------------
+       Build-Sms-Containers section.
+           STRING CUST-PHONE X'00'
+               DELIMITED BY SIZE INTO WORKAREA-DATA.
+
+           MOVE 0 TO WORKAREA-DATA-LENGTH.
+           INSPECT WORKAREA-DATA TALLYING WORKAREA-DATA-LENGTH
+               FOR CHARACTERS BEFORE INITIAL X'00'.
+
+           EXEC CICS PUT CONTAINER(SMS-TO-CONTAINER-NAME)
+               CHANNEL(CONFIG-CHANNEL-NAME)
+               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) CHAR
+           END-EXEC.
+
+           STRING SMS-CONTENT-TEXT X'00'
+               DELIMITED BY SIZE INTO WORKAREA-DATA.
+
+           MOVE 0 TO WORKAREA-DATA-LENGTH.
+           INSPECT WORKAREA-DATA TALLYING WORKAREA-DATA-LENGTH
+               FOR CHARACTERS BEFORE INITIAL X'00'.
+
+           EXEC CICS PUT CONTAINER(SMS-CONTENT-CONTAINER-NAME)
+               CHANNEL(CONFIG-CHANNEL-NAME)
+               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) CHAR
+           END-EXEC.
+       Build-Sms-Containers-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Put the binary content for the current ATTACH-INDEX into its
+      * own container.
+      * --------------------------------------------------------------
+       Build-Attachment-Container section.
+           STRING X'0102030405060708090A0B0C0D0E0F'
+               X'00'
+               DELIMITED BY SIZE INTO WORKAREA-DATA.
+
+           MOVE 0 TO WORKAREA-DATA-LENGTH.
+           INSPECT WORKAREA-DATA TALLYING WORKAREA-DATA-LENGTH
+               FOR CHARACTERS BEFORE INITIAL X'00'.
+
+           EXEC CICS PUT CONTAINER(ATTACH-CONTAINER-NAME(ATTACH-INDEX))
+               CHANNEL(CONFIG-CHANNEL-NAME)
+               FROM(WORKAREA-DATA) FLENGTH(WORKAREA-DATA-LENGTH) BIT
+           END-EXEC.
+       Build-Attachment-Container-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Record the current ATTACH-INDEX's container name in the audit
+      * request. Subject/content occupy slots 5 and 6, so attachments
+      * start at slot 7.
+      * --------------------------------------------------------------
+       Record-Attachment-Container section.
+           MOVE ATTACH-CONTAINER-NAME(ATTACH-INDEX)
+               TO AUDIT-IN-CONTAINER(6 + ATTACH-INDEX).
+       Record-Attachment-Container-exit.
+           exit.
