@@ -0,0 +1,223 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * Daily event/send summary report.
+      *
+      * CA1YAUDT writes one AUDITLOG record for every event signaled
+      * (OrderPlaced/OrderShipped/OrderCancelled/PaymentReceived) and
+      * every CA1Y send attempted (mail, and PDFs via the CA1YCOB4
+      * pattern), but nobody totals them up. This program reads the
+      * whole of AUDITLOG once and prints, per event name, how many
+      * were attempted and how many succeeded or failed per
+      * CA1YRESPONSE - ops' morning checklist instead of finding out
+      * about a mail server outage from angry customers.
+      *
+      *****************************************************************
+       Identification Division.
+       Program-id. CA1YRPT2.
+       Environment division.
+       Input-output section.
+       File-control.
+           Select Audit-file assign to AUDITLOG
+               organization is indexed
+               access mode is sequential
+               record key is AUDIT-KEY
+               file status is AUDIT-FILE-STATUS.
+           Select Report-file assign to RPTFIL2
+               organization is sequential
+               file status is REPORT-FILE-STATUS.
+       Data division.
+       File section.
+       FD Audit-file.
+           COPY CA1YAUD.
+       FD Report-file record contains 132 characters.
+       01 REPORT-LINE                  PIC X(132).
+      *****************************************************************
+       Working-storage section.
+       01 FILE-STATUSES.
+           02 AUDIT-FILE-STATUS         PIC X(02) VALUE '00'.
+           02 REPORT-FILE-STATUS        PIC X(02) VALUE '00'.
+       01 SWITCHES.
+           02 AUDIT-EOF-SW              PIC X(01) VALUE 'N'.
+               88 AUDIT-EOF              VALUE 'Y'.
+           02 EVENT-FOUND-SW            PIC X(01) VALUE 'N'.
+               88 EVENT-FOUND            VALUE 'Y'.
+      * --------------------------------------------------------------
+      * One row per event name we know about today. A new event
+      * producer just needs a row here - and EVENT-SUMMARY-COUNT
+      * bumped - to show up on the report; anything AUDITLOG holds
+      * that isn't listed here falls into the OTHER row instead of
+      * being silently dropped.
+      * --------------------------------------------------------------
+       01 EVENT-SUMMARY-TABLE.
+           02 EVENT-SUMMARY-COUNT       PIC 9(02) VALUE 7.
+           02 EVENT-SUMMARY-ENTRY OCCURS 10 TIMES
+                                   INDEXED BY EVENT-SUMMARY-IDX.
+               03 ES-EVENT-NAME         PIC X(32).
+               03 ES-ATTEMPTED-CNT      PIC 9(07) VALUE 0.
+               03 ES-SUCCEEDED-CNT      PIC 9(07) VALUE 0.
+               03 ES-FAILED-CNT         PIC 9(07) VALUE 0.
+       01 EVENT-SUMMARY-INDEX        PIC 9(02) VALUE 0.
+       01 HEADING-LINE-1                PIC X(132) VALUE
+           'CA1YRPT2 - DAILY EVENT/SEND SUMMARY REPORT'.
+       01 HEADING-LINE-2                PIC X(132) VALUE
+           'EVENT NAME                  ATTEMPTED  SUCCEEDED   FAILED'.
+       01 DETAIL-LINE.
+           02 FILLER                    PIC X(04) VALUE SPACES.
+           02 DL-EVENT-NAME             PIC X(32).
+           02 FILLER                    PIC X(03) VALUE SPACES.
+           02 DL-ATTEMPTED              PIC ZZZ,ZZ9.
+           02 FILLER                    PIC X(03) VALUE SPACES.
+           02 DL-SUCCEEDED              PIC ZZZ,ZZ9.
+           02 FILLER                    PIC X(03) VALUE SPACES.
+           02 DL-FAILED                 PIC ZZZ,ZZ9.
+           02 FILLER                    PIC X(59) VALUE SPACES.
+      *****************************************************************
+       Procedure division.
+       Main-program section.
+           PERFORM Initialize-Report.
+           PERFORM Process-Audit-Record UNTIL AUDIT-EOF.
+           PERFORM Terminate-Report.
+
+           STOP RUN.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Load the known event names, open the files, print the report
+      * heading, and prime the loop with the first AUDITLOG record. A
+      * file that fails to open (not cataloged, or genuinely empty on
+      * some access methods) is the one outage this report exists to
+      * catch, so it stops the run instead of silently printing a
+      * report with nothing on it.
+      * --------------------------------------------------------------
+       Initialize-Report section.
+           PERFORM Initialize-Event-Summary.
+
+           OPEN INPUT AUDIT-FILE.
+           IF AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'CA1YRPT2: AUDITLOG OPEN FAILED, STATUS '
+                   AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF REPORT-FILE-STATUS NOT = '00'
+               DISPLAY 'CA1YRPT2: RPTFIL2 OPEN FAILED, STATUS '
+                   REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+
+           PERFORM Read-Next-Audit-Record.
+       Initialize-Report-exit.
+           exit.
+      * --------------------------------------------------------------
+      * The OTHER row (slot 6) catches anything AUDITLOG holds that
+      * isn't one of the five named event producers.
+      * --------------------------------------------------------------
+       Initialize-Event-Summary section.
+           MOVE 'OrderPlaced                     '
+               TO ES-EVENT-NAME(1).
+           MOVE 'OrderShipped                    '
+               TO ES-EVENT-NAME(2).
+           MOVE 'OrderCancelled                  '
+               TO ES-EVENT-NAME(3).
+           MOVE 'PaymentReceived                 '
+               TO ES-EVENT-NAME(4).
+           MOVE 'CA1Y mail send                  '
+               TO ES-EVENT-NAME(5).
+           MOVE 'CA1Y PDF build                  '
+               TO ES-EVENT-NAME(6).
+           MOVE 'OTHER                           '
+               TO ES-EVENT-NAME(7).
+       Initialize-Event-Summary-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Find the row for this record's event name and bump its
+      * attempted/succeeded/failed counts.
+      * --------------------------------------------------------------
+       Process-Audit-Record section.
+           MOVE 'N' TO EVENT-FOUND-SW.
+           PERFORM Find-Event-Summary-Row
+               VARYING EVENT-SUMMARY-INDEX FROM 1 BY 1
+               UNTIL EVENT-SUMMARY-INDEX > EVENT-SUMMARY-COUNT
+               OR EVENT-FOUND.
+
+           PERFORM Read-Next-Audit-Record.
+       Process-Audit-Record-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Test one table row against the current record's event name,
+      * bumping its counts as soon as it matches. Done here, at the
+      * matched index, rather than after the PERFORM VARYING exits -
+      * by the time the loop's own exit test stops it, the VARYING
+      * index has already moved past the row that matched. Falls
+      * through to the OTHER row (the last one) when nothing else
+      * matched.
+      * --------------------------------------------------------------
+       Find-Event-Summary-Row section.
+           IF ES-EVENT-NAME(EVENT-SUMMARY-INDEX) = AUDIT-EVENT-NAME
+               SET EVENT-FOUND TO TRUE
+           END-IF.
+           IF NOT EVENT-FOUND
+               AND EVENT-SUMMARY-INDEX = EVENT-SUMMARY-COUNT
+               MOVE EVENT-SUMMARY-COUNT TO EVENT-SUMMARY-INDEX
+               SET EVENT-FOUND TO TRUE
+           END-IF.
+           IF EVENT-FOUND
+               ADD 1 TO ES-ATTEMPTED-CNT(EVENT-SUMMARY-INDEX)
+               IF AUDIT-OUTCOME-OK
+                   ADD 1 TO ES-SUCCEEDED-CNT(EVENT-SUMMARY-INDEX)
+               ELSE
+                   ADD 1 TO ES-FAILED-CNT(EVENT-SUMMARY-INDEX)
+               END-IF
+           END-IF.
+       Find-Event-Summary-Row-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Read the next AUDITLOG record, noting end of file.
+      * --------------------------------------------------------------
+       Read-Next-Audit-Record section.
+           READ AUDIT-FILE
+               AT END SET AUDIT-EOF TO TRUE
+           END-READ.
+       Read-Next-Audit-Record-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Print one detail line per event name and close the files.
+      * --------------------------------------------------------------
+       Terminate-Report section.
+           PERFORM Write-Event-Summary-Line
+               VARYING EVENT-SUMMARY-INDEX FROM 1 BY 1
+               UNTIL EVENT-SUMMARY-INDEX > EVENT-SUMMARY-COUNT.
+
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+       Terminate-Report-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Format and print the current row's totals.
+      * --------------------------------------------------------------
+       Write-Event-Summary-Line section.
+           MOVE ES-EVENT-NAME(EVENT-SUMMARY-INDEX) TO DL-EVENT-NAME.
+           MOVE ES-ATTEMPTED-CNT(EVENT-SUMMARY-INDEX) TO DL-ATTEMPTED.
+           MOVE ES-SUCCEEDED-CNT(EVENT-SUMMARY-INDEX) TO DL-SUCCEEDED.
+           MOVE ES-FAILED-CNT(EVENT-SUMMARY-INDEX) TO DL-FAILED.
+
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+       Write-Event-Summary-Line-exit.
+           exit.
