@@ -33,47 +33,162 @@
            02 CONFIG-CHANNEL-NAME   PIC X(16) VALUE 'MyChannel       '. 
            02 CONFIG-CONTAINER-NAME PIC X(16) VALUE 'CA1Y            '. 
            02 CONFIG-DATA-LENGTH    PIC 9(8) COMP VALUE 0.              
-           02 CONFIG-DATA           PIC X(2048) VALUE SPACES.           
-       01 CR                        PIC X(1)  VALUE X'25'.              
-      ***************************************************************** 
-       Linkage section.                                                 
-       Procedure division.                                              
-       Main-program section.                                            
-      * --------------------------------------------------------------  
-      * Create a container with the email headers, body, attachment,    
-      * and import for the email server properties.                     
-      * --------------------------------------------------------------  
-           STRING                                                       
-               'mail.to="Joe Bloggs" <joe.bloggs@example.com>' CR       
-               'mail.subject=Email from {REGION_APPLID}' CR             
-               'mail.content=This email was sent '                      
-               'on {datetime=EEE, d MMM yyyy HH:mm:ss Z} '              
-               'from transaction id {TASK_TRANID}, '                    
-               'user id {TASK_USERID}, '                                
-               'program {TASK_PROGRAM}, '                               
-               'task number {TASK_NUMBER}, '                            
-               'CICS SYSID {REGION_SYSID}, '                            
-               'CICS APPLID {REGION_APPLID}.' CR                        
-               'attachment={file=/u/ca1y/examples/'               
-               'picture.png:binary}' CR                                 
-               'import.private={file=/u/ca1y/examples/'           
-               'emailServer.properties:encoding=UTF-8}' CR              
-               X'00'                                                    
-               DELIMITED BY SIZE INTO CONFIG-DATA.                      
-                                                                        
-           INSPECT CONFIG-DATA TALLYING CONFIG-DATA-LENGTH              
-               FOR CHARACTERS BEFORE INITIAL X'00'.                     
+           02 CONFIG-DATA           PIC X(2048) VALUE SPACES.
+           COPY CA1YDLM.
+       01 RECIPIENT-ADDR            PIC X(37)
+               VALUE '"Joe Bloggs" <joe.bloggs@example.com>'.
+       01 CC-ADDR                   PIC X(27)
+               VALUE 'orders.tracking@example.com'.
+       01 BCC-ADDR                  PIC X(24)
+               VALUE 'orders.audit@example.com'.
+       01 CUST-LOCALE               PIC X(05) VALUE 'en-US'.
+       01 ORDER-SOURCE              PIC X(08) VALUE 'WEB     '.
+       01 TEMPLATE-EVENT-NAME       PIC X(32)
+               VALUE 'OrderPlaced                     '.
+           COPY CA1YRESP.
+       01 AUDIT-REQUEST.
+           COPY CA1YAUDC.
+       01 CFG-REQUEST.
+           COPY CA1YCFGC.
+       01 CHN-REQUEST.
+           COPY CA1YCHNC.
+       01 TPL-REQUEST.
+           COPY CA1YTPLC.
+       01 DLQ-REQUEST.
+           COPY CA1YDLQC.
+      *****************************************************************
+       Linkage section.
+       Procedure division.
+       Main-program section.
+      * --------------------------------------------------------------
+      * Look up this order source's channel before doing anything
+      * else, rather than the one 'MyChannel' every order source used
+      * to share.
+      * --------------------------------------------------------------
+           MOVE ORDER-SOURCE TO CHN-IN-ORDER-SOURCE.
+           EXEC CICS LINK PROGRAM('CA1YCHNL')
+               COMMAREA(CHN-REQUEST)
+           END-EXEC.
+           MOVE CHN-OUT-CHANNEL-NAME TO CONFIG-CHANNEL-NAME.
+      * --------------------------------------------------------------
+      * Find this region's mail-server properties file and attachment
+      * path before building the config container, so the same load
+      * module runs unmodified in test and production.
+      * --------------------------------------------------------------
+           EXEC CICS ASSIGN APPLID(CFG-IN-APPLID) END-EXEC.
+           EXEC CICS LINK PROGRAM('CA1YCFGL')
+               COMMAREA(CFG-REQUEST)
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Look up the branded HTML body for this event rather than
+      * carrying one hardcoded plain-text message for every event.
+      * --------------------------------------------------------------
+           MOVE TEMPLATE-EVENT-NAME TO TPL-IN-EVENT-NAME.
+           MOVE CUST-LOCALE         TO TPL-IN-LOCALE.
+           EXEC CICS LINK PROGRAM('CA1YTPLL')
+               COMMAREA(TPL-REQUEST)
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Create a container with the email headers, body, attachment,
+      * and import for the email server properties.
+      * --------------------------------------------------------------
+           STRING
+               'mail.to=' RECIPIENT-ADDR CR
+               'mail.cc=' CC-ADDR CR
+               'mail.bcc=' BCC-ADDR CR
+               'mail.subject=Email from {REGION_APPLID}' CR
+               'mail.content=' DELIMITED BY SIZE
+               TPL-OUT-CONTENT(1:TPL-OUT-CONTENT-LENGTH)
+                   DELIMITED BY SIZE
+               CR DELIMITED BY SIZE
+               'attachment={file=' DELIMITED BY SIZE
+               CFG-OUT-ATTACH-PATH DELIMITED BY SPACE
+               ':binary}' CR DELIMITED BY SIZE
+               'import.private={file=' DELIMITED BY SIZE
+               CFG-OUT-PROPS-PATH DELIMITED BY SPACE
+               ':encoding=UTF-8}' CR DELIMITED BY SIZE
+               X'00' DELIMITED BY SIZE
+               INTO CONFIG-DATA.
                                                                         
-           EXEC CICS PUT CONTAINER(CONFIG-CONTAINER-NAME)               
+           INSPECT CONFIG-DATA TALLYING CONFIG-DATA-LENGTH
+               FOR CHARACTERS BEFORE INITIAL X'00'.
+      * --------------------------------------------------------------
+      * No X'00' terminator within the buffer means the STRING ran
+      * off the end of CONFIG-DATA and the properties were silently
+      * truncated - abend rather than send CA1Y a cut-off config.
+      * --------------------------------------------------------------
+           IF CONFIG-DATA-LENGTH >= LENGTH OF CONFIG-DATA
+               EXEC CICS ABEND ABCODE('CA1B') END-EXEC
+           END-IF.
+
+           EXEC CICS PUT CONTAINER(CONFIG-CONTAINER-NAME)
                CHANNEL(CONFIG-CHANNEL-NAME)                             
                FROM(CONFIG-DATA) FLENGTH(CONFIG-DATA-LENGTH) CHAR       
            END-EXEC.                                                    
                                                                         
-           EXEC CICS LINK PROGRAM('CA1Y')                               
-               CHANNEL(CONFIG-CHANNEL-NAME)                             
-           END-EXEC.                                                    
-                                                                        
-           EXEC CICS RETURN END-EXEC.                                   
-      * --------------------------------------------------------------- 
-       Main-program-exit.                                               
-           exit.                                                        
+           EXEC CICS LINK PROGRAM('CA1Y')
+               CHANNEL(CONFIG-CHANNEL-NAME)
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Make sure the LINK actually got the mail sent.
+      * --------------------------------------------------------------
+           PERFORM Check-CA1Y-Response.
+
+           EXEC CICS RETURN END-EXEC.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Retrieve the CA1YRESPONSE container CA1Y left on the channel
+      * and make sure the send was good before returning normal.
+      * --------------------------------------------------------------
+       Check-CA1Y-Response section.
+           MOVE LENGTH OF RESPONSE-DATA TO RESPONSE-DATA-LENGTH.
+           EXEC CICS GET CONTAINER(RESPONSE-CONT-NAME)
+               CHANNEL(CONFIG-CHANNEL-NAME)
+               INTO(RESPONSE-DATA) FLENGTH(RESPONSE-DATA-LENGTH)
+           END-EXEC.
+
+           MOVE 'CA1Y mail send' TO AUDIT-IN-EVENT-NAME.
+           MOVE CONFIG-CHANNEL-NAME TO AUDIT-IN-CHANNEL-NAME.
+           MOVE CONFIG-CONTAINER-NAME TO AUDIT-IN-CONTAINER(1).
+           MOVE 0                    TO AUDIT-IN-ORDER-NUMBER.
+           MOVE RECIPIENT-ADDR       TO AUDIT-IN-RECIPIENT.
+           MOVE RESPONSE-DATA        TO AUDIT-IN-CA1Y-RESPONSE.
+           IF RESPONSE-IS-OK
+               MOVE 'Y' TO AUDIT-IN-OUTCOME
+           ELSE
+               MOVE 'N' TO AUDIT-IN-OUTCOME
+           END-IF.
+           EXEC CICS LINK PROGRAM('CA1YAUDT')
+               COMMAREA(AUDIT-REQUEST)
+           END-EXEC.
+
+           IF NOT RESPONSE-IS-OK
+               PERFORM Write-Dead-Letter
+               EXEC CICS ABEND ABCODE('CA1E') END-EXEC
+           END-IF.
+       Check-CA1Y-Response-exit.
+           exit.
+      * --------------------------------------------------------------
+      * A bad response means the mail never went out - save the
+      * config container we built so CA1YDLQR can retry the LINK to
+      * CA1Y later instead of the order confirmation simply being
+      * lost.
+      * --------------------------------------------------------------
+       Write-Dead-Letter section.
+           MOVE 'CA1Y mail send'     TO DLQ-IN-EVENT-NAME.
+           MOVE 'CA1Y'               TO DLQ-IN-LINK-PROGRAM.
+           MOVE CONFIG-CHANNEL-NAME  TO DLQ-IN-CHANNEL-NAME.
+           MOVE 0                    TO DLQ-IN-ORDER-NUMBER.
+           MOVE RECIPIENT-ADDR       TO DLQ-IN-RECIPIENT.
+           MOVE RESPONSE-DATA        TO DLQ-IN-CA1Y-RESPONSE.
+           MOVE 1                    TO DLQ-IN-CONTAINER-COUNT.
+           MOVE CONFIG-CONTAINER-NAME TO DLQ-IN-CONTAINER-NAME(1).
+           MOVE CONFIG-DATA-LENGTH   TO DLQ-IN-CONTAINER-LENGTH(1).
+           MOVE CONFIG-DATA          TO DLQ-IN-CONTAINER-DATA(1).
+           EXEC CICS LINK PROGRAM('CA1YDLQW')
+               COMMAREA(DLQ-REQUEST)
+           END-EXEC.
+       Write-Dead-Letter-exit.
+           exit.
