@@ -0,0 +1,175 @@
+       Process cics('cobol3,sp')
+       Process arith(extend) trunc(bin) list map xref rent
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * Batch driver for CA1YCOB4's PDF-from-XML path.
+      *
+      * CA1YCOB4 used to build one hardcoded demo PDF per run. Now
+      * that the customer name and order number going into its XML
+      * payload arrive on DFHCOMMAREA (copybooks/CA1YPDFC.cpy), this
+      * program browses the same order file CA1YBAT1 and the nightly
+      * reconciliation report read and LINKs CA1YCOB4 once per order,
+      * so a day's real order volume can each get its own PDF instead
+      * of the one demo document.
+      *
+      * CA1YCOB4 looks up its own event channel from ORDER-SOURCE
+      * (see CA1YCHNL) rather than taking one from its caller, so this
+      * driver repeats that same lookup with the same ORDER-SOURCE
+      * value before it GETs the PDF container CA1YCOB4 left behind -
+      * otherwise it would have no way to know which channel to look
+      * on.
+      *
+      * This program issues EXEC CICS commands, so it has to run as a
+      * CICS transaction, the same as CA1YDLQR - run it periodically
+      * (a PLTPI startup program or an interval-controlled START)
+      * rather than continuously. ORDERFIL is browsed through CICS
+      * file control (STARTBR/READNEXT/ENDBR, keyed on ORD-ORDER-NUMBER)
+      * the same way CA1YDLQR browses DEADLTR, rather than with native
+      * COBOL I/O, which a CICS transaction cannot use against a file.
+      *
+      *****************************************************************
+       Identification Division.
+       Program-id. CA1YBAT2.
+       Environment division.
+       Data division.
+      *****************************************************************
+       Working-storage section.
+           COPY CA1YORD.
+       01 ORDER-FILE-NAME            PIC X(08) VALUE 'ORDERFIL'.
+       01 SWITCHES.
+           02 ORDER-EOF-SW              PIC X(01) VALUE 'N'.
+               88 ORDER-EOF              VALUE 'Y'.
+           02 BROWSE-ACTIVE-SW          PIC X(01) VALUE 'N'.
+               88 BROWSE-ACTIVE         VALUE 'Y'.
+       01 WS-RESP                    PIC S9(08) COMP VALUE 0.
+       01 DRIVER-COUNTERS.
+           02 PDFS-PRODUCED-CNT         PIC 9(07) VALUE 0.
+           02 PDFS-REJECTED-CNT         PIC 9(07) VALUE 0.
+       01 EVENT-CHANNEL          PIC X(16) VALUE 'MyChannel       '.
+       01 PDF-CONT-NAME          PIC X(16) VALUE 'PDF             '.
+       01 PDF-DATA-LENGTH               PIC 9(8) COMP VALUE 0.
+       01 PDF-DATA                      PIC X(10240) VALUE SPACES.
+       01 ORDER-SOURCE                  PIC X(08) VALUE 'WEB     '.
+       01 CHN-REQUEST.
+           COPY CA1YCHNC.
+       01 PDF-REQUEST.
+           COPY CA1YPDFC.
+      *****************************************************************
+       Linkage section.
+       Procedure division.
+       Main-program section.
+           PERFORM Initialize-Driver.
+           PERFORM Process-Order-Record UNTIL ORDER-EOF.
+           PERFORM Terminate-Driver.
+
+           EXEC CICS RETURN END-EXEC.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Start a browse of ORDERFIL from the beginning and prime the
+      * loop with the first record. An empty order file fails STARTBR
+      * with NOTFND rather than an empty browse, so that outcome ends
+      * the run the same way end-of-browse does, instead of going
+      * unhandled.
+      * --------------------------------------------------------------
+       Initialize-Driver section.
+           MOVE LOW-VALUES TO ORD-ORDER-NUMBER.
+           EXEC CICS STARTBR FILE(ORDER-FILE-NAME)
+               RIDFLD(ORD-ORDER-NUMBER) KEYLENGTH(LENGTH OF
+                   ORD-ORDER-NUMBER)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               SET BROWSE-ACTIVE TO TRUE
+               PERFORM Read-Next-Order
+           ELSE
+               SET ORDER-EOF TO TRUE
+           END-IF.
+       Initialize-Driver-exit.
+           exit.
+      * --------------------------------------------------------------
+      * LINK CA1YCOB4 for the current order and retrieve the PDF it
+      * leaves behind, counting the outcome.
+      * --------------------------------------------------------------
+       Process-Order-Record section.
+           PERFORM Build-Pdf-Request.
+           PERFORM Produce-Order-Pdf.
+           PERFORM Read-Next-Order.
+       Process-Order-Record-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Move the current order record's fields into CA1YCOB4's
+      * COMMAREA shape.
+      * --------------------------------------------------------------
+       Build-Pdf-Request section.
+           MOVE ORD-CUST-NAME    TO PDF-IN-CUST-NAME.
+           MOVE ORD-ORDER-NUMBER TO PDF-IN-ORDER-NUMBER.
+       Build-Pdf-Request-exit.
+           exit.
+      * --------------------------------------------------------------
+      * LINK CA1YCOB4 to build one PDF for this order. CA1YCOB4
+      * reports whether the PDF is actually ready on PDF-OUT-STATUS
+      * rather than abending, so a bad CA1Y response or an oversized
+      * buffer for one order is counted here and the run moves on to
+      * the next order instead of stopping the whole file.
+      * --------------------------------------------------------------
+       Produce-Order-Pdf section.
+           EXEC CICS LINK PROGRAM('CA1YCOB4')
+               COMMAREA(PDF-REQUEST)
+           END-EXEC.
+
+           IF NOT PDF-BUILD-OK
+               ADD 1 TO PDFS-REJECTED-CNT
+           ELSE
+               MOVE ORDER-SOURCE TO CHN-IN-ORDER-SOURCE
+               EXEC CICS LINK PROGRAM('CA1YCHNL')
+                   COMMAREA(CHN-REQUEST)
+               END-EXEC
+               MOVE CHN-OUT-CHANNEL-NAME TO EVENT-CHANNEL
+
+               MOVE LENGTH OF PDF-DATA TO PDF-DATA-LENGTH
+               EXEC CICS GET CONTAINER(PDF-CONT-NAME)
+                   CHANNEL(EVENT-CHANNEL)
+                   INTO(PDF-DATA) FLENGTH(PDF-DATA-LENGTH)
+               END-EXEC
+
+               ADD 1 TO PDFS-PRODUCED-CNT
+           END-IF.
+       Produce-Order-Pdf-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Read the next order record, noting end of browse.
+      * --------------------------------------------------------------
+       Read-Next-Order section.
+           EXEC CICS READNEXT FILE(ORDER-FILE-NAME)
+               INTO(CA1Y-ORDER-RECORD)
+               RIDFLD(ORD-ORDER-NUMBER) KEYLENGTH(LENGTH OF
+                   ORD-ORDER-NUMBER)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET ORDER-EOF TO TRUE
+           END-IF.
+       Read-Next-Order-exit.
+           exit.
+      * --------------------------------------------------------------
+      * End the browse.
+      * --------------------------------------------------------------
+       Terminate-Driver section.
+           IF BROWSE-ACTIVE
+               EXEC CICS ENDBR FILE(ORDER-FILE-NAME) END-EXEC
+           END-IF.
+       Terminate-Driver-exit.
+           exit.
