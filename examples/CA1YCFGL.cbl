@@ -0,0 +1,115 @@
+       Process cics('cobol3,sp')
+       Process arith(extend) trunc(bin) list map xref rent
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * This program looks up the zFS paths CA1YCOB2-4 need for the
+      * CA1Y mail-server properties file, the example attachment, and
+      * the XSLT stylesheet, keyed by the calling region's APPLID.
+      * Centralizing the table here means pointing a region at a
+      * different path is a data change in one place instead of a
+      * recompile of every program that names a path.
+      *
+      *****************************************************************
+       Identification Division.
+       Program-id. CA1YCFGL.
+       Environment division.
+       Data division.
+      *****************************************************************
+       Working-storage section.
+           COPY CA1YCFG.
+      *****************************************************************
+       Linkage section.
+       01 DFHCOMMAREA.
+           COPY CA1YCFGC.
+       Procedure division.
+       Main-program section.
+      * --------------------------------------------------------------
+      * Load the region table and look for an entry matching the
+      * caller's APPLID. Fall back to the DEFAULT entry when the
+      * APPLID isn't listed.
+      * --------------------------------------------------------------
+           PERFORM Initialize-Region-Config.
+
+           MOVE 'N' TO CA1Y-REGION-FOUND-SW.
+           PERFORM Lookup-Region-Config
+               VARYING CA1Y-REGION-INDEX FROM 1 BY 1
+               UNTIL CA1Y-REGION-INDEX > CA1Y-REGION-COUNT
+               OR CA1Y-REGION-FOUND.
+
+           IF NOT CA1Y-REGION-FOUND
+               PERFORM Use-Default-Region-Config
+           END-IF.
+
+           EXEC CICS RETURN END-EXEC.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * One row per region we run. Add a row (and bump the count) to
+      * onboard another test or production APPLID.
+      * --------------------------------------------------------------
+       Initialize-Region-Config section.
+           MOVE 3 TO CA1Y-REGION-COUNT.
+
+           MOVE 'TEST1   ' TO CA1Y-REGION-APPLID(1).
+           MOVE '/u/ca1y/test/emailServer.properties'
+               TO CA1Y-REGION-PROPS-PATH(1).
+           MOVE '/u/ca1y/test/picture.png'
+               TO CA1Y-REGION-ATTACH-PATH(1).
+           MOVE '/u/ca1y/test/helloWorld.xslt'
+               TO CA1Y-REGION-XSLT-PATH(1).
+
+           MOVE 'PROD1   ' TO CA1Y-REGION-APPLID(2).
+           MOVE '/usr/lpp/ca1y/examples/emailServer.properties'
+               TO CA1Y-REGION-PROPS-PATH(2).
+           MOVE '/usr/lpp/ca1y/examples/picture.png'
+               TO CA1Y-REGION-ATTACH-PATH(2).
+           MOVE '/usr/lpp/ca1y/examples/helloWorld.xslt'
+               TO CA1Y-REGION-XSLT-PATH(2).
+
+           MOVE 'DEFAULT ' TO CA1Y-REGION-APPLID(3).
+           MOVE '/u/ca1y/examples/emailServer.properties'
+               TO CA1Y-REGION-PROPS-PATH(3).
+           MOVE '/u/ca1y/examples/picture.png'
+               TO CA1Y-REGION-ATTACH-PATH(3).
+           MOVE '/u/ca1y/examples/helloWorld.xslt'
+               TO CA1Y-REGION-XSLT-PATH(3).
+       Initialize-Region-Config-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Test one table entry against the caller's APPLID.
+      * --------------------------------------------------------------
+       Lookup-Region-Config section.
+           IF CA1Y-REGION-APPLID(CA1Y-REGION-INDEX) = CFG-IN-APPLID
+               MOVE CA1Y-REGION-PROPS-PATH(CA1Y-REGION-INDEX)
+                   TO CFG-OUT-PROPS-PATH
+               MOVE CA1Y-REGION-ATTACH-PATH(CA1Y-REGION-INDEX)
+                   TO CFG-OUT-ATTACH-PATH
+               MOVE CA1Y-REGION-XSLT-PATH(CA1Y-REGION-INDEX)
+                   TO CFG-OUT-XSLT-PATH
+               SET CA1Y-REGION-FOUND TO TRUE
+           END-IF.
+       Lookup-Region-Config-exit.
+           exit.
+      * --------------------------------------------------------------
+      * No row matched this APPLID - hand back the DEFAULT row.
+      * --------------------------------------------------------------
+       Use-Default-Region-Config section.
+           MOVE CA1Y-REGION-PROPS-PATH(CA1Y-REGION-COUNT)
+               TO CFG-OUT-PROPS-PATH.
+           MOVE CA1Y-REGION-ATTACH-PATH(CA1Y-REGION-COUNT)
+               TO CFG-OUT-ATTACH-PATH.
+           MOVE CA1Y-REGION-XSLT-PATH(CA1Y-REGION-COUNT)
+               TO CFG-OUT-XSLT-PATH.
+       Use-Default-Region-Config-exit.
+           exit.
