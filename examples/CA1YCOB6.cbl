@@ -0,0 +1,121 @@
+       Process cics('cobol3,sp')
+       Process arith(extend) trunc(bin) list map xref rent
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * This example program illustrates how to send an email using
+      * the SupportPac CICS event adapter interface.
+      *
+      * Two containers are created with information that could be
+      * included in the email, and the event is signaled.
+      *
+      * The example EmailCA1YCOB6.evbind event binding lets CICS know
+      * to capture the OrderCancelled event and information from these
+      * containers, and to call the CA1Y custom event adapter with
+      * appropriate configuration.
+      *
+      * The CA1Y custom event adapter sets up the email content
+      * and mail server properties and sends the email.
+      *
+      *****************************************************************
+       Identification Division.
+       Program-id. CA1YCOB6.
+       Environment division.
+       Data division.
+      *****************************************************************
+       Working-storage section.
+       01 EVENT      PIC X(32) VALUE 'OrderCancelled                  '.
+       01 CHANNEL-INFO.
+           02 EVENT-CHANNEL          PIC X(16) VALUE 'MyChannel       '.
+           02 CONTAINER-CUSTOMER     PIC X(16) VALUE 'Customer        '.
+           02 CONTAINER-ORDER-CANCELLED PIC X(16)
+               VALUE 'OrderCancelled  '.
+       01 CUSTOMER.
+           02 CUST-NAME         PIC X(20) VALUE 'Joe Adventurous     '.
+           02 CUST-ADDR1        PIC X(20) VALUE 'Rockclimbing Avenue '.
+           02 CUST-EMAIL        PIC X(20) VALUE 'user@example.com    '.
+       01 ORDER-CANCELLED.
+           02 ORDER-NUMBER          PIC 9(08) VALUE 12345678.
+           02 CANCEL-REASON-CODE    PIC X(04) VALUE 'CUST'.
+           02 CANCEL-REASON-TEXT    PIC X(40)
+               VALUE 'Cancelled at customer request          '.
+           COPY CA1YRESP.
+       01 AUDIT-REQUEST.
+           COPY CA1YAUDC.
+      *****************************************************************
+       Linkage section.
+       Procedure division.
+       Main-program section.
+      * --------------------------------------------------------------
+      * Create the container for customer information.
+      * --------------------------------------------------------------
+           EXEC CICS PUT CONTAINER(CONTAINER-CUSTOMER)
+               CHANNEL(EVENT-CHANNEL)
+               FROM(CUSTOMER) CHAR
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Create the container for cancellation information.
+      * --------------------------------------------------------------
+           EXEC CICS PUT CONTAINER(CONTAINER-ORDER-CANCELLED)
+               CHANNEL(EVENT-CHANNEL)
+               FROM(ORDER-CANCELLED) CHAR
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Signal the event has occurred.
+      * --------------------------------------------------------------
+           EXEC CICS SIGNAL EVENT(EVENT)
+               FROMCHANNEL(EVENT-CHANNEL)
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Our binding captures this event synchronously, so the CA1Y
+      * outcome is already on the channel by the time control returns
+      * here - check it rather than assuming the mail went out.
+      * --------------------------------------------------------------
+           PERFORM Check-CA1Y-Response.
+
+           EXEC CICS RETURN END-EXEC.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Retrieve the CA1YRESPONSE container and make sure the event
+      * was handled without error. A bad response means no mail was
+      * sent, so abend rather than return normal and lose the event.
+      * --------------------------------------------------------------
+       Check-CA1Y-Response section.
+           MOVE LENGTH OF RESPONSE-DATA TO RESPONSE-DATA-LENGTH.
+           EXEC CICS GET CONTAINER(RESPONSE-CONT-NAME)
+               CHANNEL(EVENT-CHANNEL)
+               INTO(RESPONSE-DATA) FLENGTH(RESPONSE-DATA-LENGTH)
+           END-EXEC.
+
+           MOVE EVENT                    TO AUDIT-IN-EVENT-NAME.
+           MOVE EVENT-CHANNEL            TO AUDIT-IN-CHANNEL-NAME.
+           MOVE CONTAINER-CUSTOMER       TO AUDIT-IN-CONTAINER(1).
+           MOVE CONTAINER-ORDER-CANCELLED TO AUDIT-IN-CONTAINER(2).
+           MOVE ORDER-NUMBER             TO AUDIT-IN-ORDER-NUMBER.
+           MOVE CUST-EMAIL               TO AUDIT-IN-RECIPIENT.
+           MOVE RESPONSE-DATA            TO AUDIT-IN-CA1Y-RESPONSE.
+           IF RESPONSE-IS-OK
+               MOVE 'Y' TO AUDIT-IN-OUTCOME
+           ELSE
+               MOVE 'N' TO AUDIT-IN-OUTCOME
+           END-IF.
+           EXEC CICS LINK PROGRAM('CA1YAUDT')
+               COMMAREA(AUDIT-REQUEST)
+           END-EXEC.
+
+           IF NOT RESPONSE-IS-OK
+               EXEC CICS ABEND ABCODE('CA1E') END-EXEC
+           END-IF.
+       Check-CA1Y-Response-exit.
+           exit.
