@@ -38,40 +38,195 @@
            02 EVENT-CHANNEL          PIC X(16) VALUE 'MyChannel       '.
            02 CONTAINER-CUSTOMER     PIC X(16) VALUE 'Customer        '.
            02 CONTAINER-ORDER-PLACED PIC X(16) VALUE 'Order           '.
-       01 CUSTOMER.                                                     
-           02 CUST-NAME         PIC X(20) VALUE 'Joe Adventurous     '. 
-           02 CUST-ADDR1        PIC X(20) VALUE 'Rockclimbing Avenue '. 
-           02 CUST-EMAIL        PIC X(20) VALUE 'user@example.com    '. 
-       01 ORDER-PLACED.                                                 
-           02 ORDER-NUMBER      PIC 9(08) VALUE 12345678.               
-           02 ITEM-QUANTITY     PIC 9(03) VALUE 1.                      
-           02 ITEM-DESCRIPTION  PIC X(20) VALUE 'Rope                '. 
-      ***************************************************************** 
-       Linkage section.                                                 
-       Procedure division.                                              
-       Main-program section.                                            
-      * --------------------------------------------------------------  
-      * Create the container for customer information.                  
-      * --------------------------------------------------------------                                                                          
-           EXEC CICS PUT CONTAINER(CONTAINER-CUSTOMER)                  
-               CHANNEL(EVENT-CHANNEL)                                   
-               FROM(CUSTOMER) CHAR                                      
-           END-EXEC.                                                    
-      * --------------------------------------------------------------  
-      * Create the container for order information.                     
-      * --------------------------------------------------------------  
-           EXEC CICS PUT CONTAINER(CONTAINER-ORDER-PLACED)              
-               CHANNEL(EVENT-CHANNEL)                                   
-               FROM(ORDER-PLACED) CHAR                                  
-           END-EXEC.                                                    
-      * --------------------------------------------------------------  
-      * Signal the event has occurred.                                  
-      * --------------------------------------------------------------  
-           EXEC CICS SIGNAL EVENT(EVENT)                                
-               FROMCHANNEL(EVENT-CHANNEL)                               
-           END-EXEC.                                                    
-                                                                        
-           EXEC CICS RETURN END-EXEC.                                   
-      * --------------------------------------------------------------- 
-       Main-program-exit.                                               
-           exit.                                                        
\ No newline at end of file
+       01 CUSTOMER.
+           02 CUST-NAME         PIC X(20) VALUE 'Joe Adventurous     '.
+           02 CUST-ADDR1        PIC X(20) VALUE 'Rockclimbing Avenue '.
+           02 CUST-EMAIL        PIC X(20) VALUE 'user@example.com    '.
+           02 CUST-PHONE        PIC X(20) VALUE '+15555550123        '.
+           02 CUST-CONTACT-PREF PIC X(01) VALUE 'B'.
+               88 CONTACT-EMAIL-ONLY    VALUE 'E'.
+               88 CONTACT-SMS-ONLY      VALUE 'S'.
+               88 CONTACT-EMAIL-AND-SMS VALUE 'B'.
+           02 CUST-LOCALE       PIC X(05) VALUE 'en-US'.
+       01 ORDER-PLACED.
+           02 ORDER-NUMBER      PIC 9(08) VALUE 12345678.
+           02 ORDER-ITEM-COUNT  PIC 9(03) VALUE 1.
+           02 ORDER-ITEM OCCURS 1 TO 50 TIMES
+               DEPENDING ON ORDER-ITEM-COUNT.
+               03 ITEM-QUANTITY     PIC 9(03) VALUE 1.
+               03 ITEM-DESCRIPTION  PIC X(20) VALUE 'Rope            '.
+           COPY CA1YRESP.
+       01 AUDIT-REQUEST.
+           COPY CA1YAUDC.
+       01 EMAIL-CHECK.
+           02 EMAIL-LEN         PIC 9(02) VALUE 0.
+           02 EMAIL-POS         PIC 9(02) VALUE 0.
+           02 EMAIL-AT-POS      PIC 9(02) VALUE 0.
+           02 EMAIL-DOT-POS     PIC 9(02) VALUE 0.
+       01 EMAIL-VALID-SW        PIC X(01) VALUE 'Y'.
+           88 EMAIL-IS-VALID    VALUE 'Y'.
+           88 EMAIL-IS-INVALID  VALUE 'N'.
+       01 ORDER-SOURCE          PIC X(08) VALUE 'WEB     '.
+       01 CHN-REQUEST.
+           COPY CA1YCHNC.
+       01 DLQ-REQUEST.
+           COPY CA1YDLQC.
+      *****************************************************************
+       Linkage section.
+       Procedure division.
+       Main-program section.
+      * --------------------------------------------------------------
+      * Look up the channel this order source's containers belong on
+      * before creating anything, rather than the one 'MyChannel'
+      * every order source used to share.
+      * --------------------------------------------------------------
+           MOVE ORDER-SOURCE TO CHN-IN-ORDER-SOURCE.
+           EXEC CICS LINK PROGRAM('CA1YCHNL')
+               COMMAREA(CHN-REQUEST)
+           END-EXEC.
+           MOVE CHN-OUT-CHANNEL-NAME TO EVENT-CHANNEL.
+      * --------------------------------------------------------------
+      * Make sure CUST-EMAIL has a plausible text@text.text shape
+      * before we build anything off it - a typo'd or truncated
+      * address otherwise flows straight into mail.to and either
+      * fails silently in CA1Y or bounces with nobody the wiser.
+      * --------------------------------------------------------------
+           PERFORM Validate-Customer-Email.
+           IF EMAIL-IS-INVALID
+               EXEC CICS ABEND ABCODE('CA1V') END-EXEC
+           END-IF.
+      * --------------------------------------------------------------
+      * Create the container for customer information.
+      * --------------------------------------------------------------
+           EXEC CICS PUT CONTAINER(CONTAINER-CUSTOMER)
+               CHANNEL(EVENT-CHANNEL)
+               FROM(CUSTOMER) CHAR
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Create the container for order information.
+      * --------------------------------------------------------------
+           EXEC CICS PUT CONTAINER(CONTAINER-ORDER-PLACED)
+               CHANNEL(EVENT-CHANNEL)
+               FROM(ORDER-PLACED) CHAR
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Signal the event has occurred.
+      * --------------------------------------------------------------
+           EXEC CICS SIGNAL EVENT(EVENT)
+               FROMCHANNEL(EVENT-CHANNEL)
+           END-EXEC.
+      * --------------------------------------------------------------
+      * Our binding captures this event synchronously, so the CA1Y
+      * outcome is already on the channel by the time control returns
+      * here - check it rather than assuming the mail went out.
+      * --------------------------------------------------------------
+           PERFORM Check-CA1Y-Response.
+
+           EXEC CICS RETURN END-EXEC.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Retrieve the CA1YRESPONSE container and make sure the event
+      * was handled without error. A bad response means no mail was
+      * sent, so abend rather than return normal and lose the event.
+      * --------------------------------------------------------------
+       Check-CA1Y-Response section.
+           MOVE LENGTH OF RESPONSE-DATA TO RESPONSE-DATA-LENGTH.
+           EXEC CICS GET CONTAINER(RESPONSE-CONT-NAME)
+               CHANNEL(EVENT-CHANNEL)
+               INTO(RESPONSE-DATA) FLENGTH(RESPONSE-DATA-LENGTH)
+           END-EXEC.
+
+           MOVE EVENT                 TO AUDIT-IN-EVENT-NAME.
+           MOVE EVENT-CHANNEL         TO AUDIT-IN-CHANNEL-NAME.
+           MOVE CONTAINER-CUSTOMER    TO AUDIT-IN-CONTAINER(1).
+           MOVE CONTAINER-ORDER-PLACED TO AUDIT-IN-CONTAINER(2).
+           MOVE ORDER-NUMBER          TO AUDIT-IN-ORDER-NUMBER.
+           MOVE CUST-EMAIL            TO AUDIT-IN-RECIPIENT.
+           MOVE RESPONSE-DATA         TO AUDIT-IN-CA1Y-RESPONSE.
+           IF RESPONSE-IS-OK
+               MOVE 'Y' TO AUDIT-IN-OUTCOME
+           ELSE
+               MOVE 'N' TO AUDIT-IN-OUTCOME
+           END-IF.
+           EXEC CICS LINK PROGRAM('CA1YAUDT')
+               COMMAREA(AUDIT-REQUEST)
+           END-EXEC.
+
+           IF NOT RESPONSE-IS-OK
+               PERFORM Write-Dead-Letter
+               EXEC CICS ABEND ABCODE('CA1E') END-EXEC
+           END-IF.
+       Check-CA1Y-Response-exit.
+           exit.
+      * --------------------------------------------------------------
+      * A bad response means the customer's order confirmation never
+      * went out - save the two containers we built so CA1YDLQR can
+      * retry the SIGNAL EVENT later instead of the order simply
+      * being lost.
+      * --------------------------------------------------------------
+       Write-Dead-Letter section.
+           MOVE EVENT                TO DLQ-IN-EVENT-NAME.
+           MOVE SPACES                TO DLQ-IN-LINK-PROGRAM.
+           MOVE EVENT-CHANNEL         TO DLQ-IN-CHANNEL-NAME.
+           MOVE ORDER-NUMBER          TO DLQ-IN-ORDER-NUMBER.
+           MOVE CUST-EMAIL            TO DLQ-IN-RECIPIENT.
+           MOVE RESPONSE-DATA         TO DLQ-IN-CA1Y-RESPONSE.
+           MOVE 2                     TO DLQ-IN-CONTAINER-COUNT.
+           MOVE CONTAINER-CUSTOMER    TO DLQ-IN-CONTAINER-NAME(1).
+           MOVE LENGTH OF CUSTOMER    TO DLQ-IN-CONTAINER-LENGTH(1).
+           MOVE CUSTOMER              TO DLQ-IN-CONTAINER-DATA(1).
+           MOVE CONTAINER-ORDER-PLACED TO DLQ-IN-CONTAINER-NAME(2).
+           MOVE LENGTH OF ORDER-PLACED TO DLQ-IN-CONTAINER-LENGTH(2).
+           MOVE ORDER-PLACED          TO DLQ-IN-CONTAINER-DATA(2).
+           EXEC CICS LINK PROGRAM('CA1YDLQW')
+               COMMAREA(DLQ-REQUEST)
+           END-EXEC.
+       Write-Dead-Letter-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Look for exactly one '@', at least one '.' after it with a
+      * non-empty domain and a non-empty trailing part - good enough
+      * to catch the typo'd and truncated addresses that reach us
+      * today without trying to fully validate RFC 5322 syntax.
+      * --------------------------------------------------------------
+       Validate-Customer-Email section.
+           MOVE 'Y' TO EMAIL-VALID-SW.
+           MOVE 0 TO EMAIL-LEN.
+           MOVE 0 TO EMAIL-AT-POS.
+           MOVE 0 TO EMAIL-DOT-POS.
+           INSPECT CUST-EMAIL TALLYING EMAIL-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           PERFORM Scan-Customer-Email
+               VARYING EMAIL-POS FROM 1 BY 1
+               UNTIL EMAIL-POS > EMAIL-LEN.
+
+           IF EMAIL-LEN = 0
+               OR EMAIL-AT-POS = 0
+               OR EMAIL-AT-POS = 1
+               OR EMAIL-DOT-POS = 0
+               OR EMAIL-DOT-POS < EMAIL-AT-POS + 2
+               OR EMAIL-DOT-POS >= EMAIL-LEN
+               MOVE 'N' TO EMAIL-VALID-SW
+           END-IF.
+       Validate-Customer-Email-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Record the position of the '@' (the first one found) and the
+      * last '.' that follows it, one character of CUST-EMAIL at a
+      * time.
+      * --------------------------------------------------------------
+       Scan-Customer-Email section.
+           IF CUST-EMAIL(EMAIL-POS:1) = '@'
+               AND EMAIL-AT-POS = 0
+               MOVE EMAIL-POS TO EMAIL-AT-POS
+           END-IF.
+           IF CUST-EMAIL(EMAIL-POS:1) = '.'
+               AND EMAIL-AT-POS NOT = 0
+               AND EMAIL-POS > EMAIL-AT-POS
+               MOVE EMAIL-POS TO EMAIL-DOT-POS
+           END-IF.
+       Scan-Customer-Email-exit.
+           exit.
