@@ -0,0 +1,67 @@
+       Process cics('cobol3,sp')
+       Process arith(extend) trunc(bin) list map xref rent
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * CA1YAUDT is LINKed by CA1YCOB1-4 right after they SIGNAL an
+      * event or LINK to CA1Y. It writes one record to the AUDITLOG
+      * VSAM KSDS describing what was signaled/sent and the outcome,
+      * so customer service and compliance have something durable to
+      * point at other than CICS log entries that may have rolled off.
+      *
+      * The key (task number + date + time) is derived here rather
+      * than by the caller, so every writer gets a unique key even if
+      * several callers fire within the same task.
+      *
+      *****************************************************************
+       Identification Division.
+       Program-id. CA1YAUDT.
+       Environment division.
+       Data division.
+      *****************************************************************
+       Working-storage section.
+           COPY CA1YAUD.
+      *****************************************************************
+       Linkage section.
+       01 DFHCOMMAREA.
+           COPY CA1YAUDC.
+       Procedure division.
+       Main-program section.
+      * --------------------------------------------------------------
+      * Build the audit record from the caller's COMMAREA.
+      * --------------------------------------------------------------
+           MOVE EIBTASKN            TO AUDIT-TASK-NUMBER.
+           MOVE EIBDATE             TO AUDIT-DATE.
+           MOVE EIBTIME             TO AUDIT-TIME.
+           MOVE AUDIT-IN-EVENT-NAME TO AUDIT-EVENT-NAME.
+           MOVE AUDIT-IN-CHANNEL-NAME TO AUDIT-CHANNEL-NAME.
+           MOVE AUDIT-IN-CONTAINER-NAMES TO AUDIT-CONTAINER-NAMES.
+           MOVE AUDIT-IN-ORDER-NUMBER TO AUDIT-ORDER-NUMBER.
+           MOVE AUDIT-IN-RECIPIENT  TO AUDIT-RECIPIENT.
+           MOVE AUDIT-IN-CA1Y-RESPONSE TO AUDIT-CA1Y-RESPONSE.
+           MOVE AUDIT-IN-OUTCOME    TO AUDIT-OUTCOME.
+      * --------------------------------------------------------------
+      * Write it, then take a syncpoint so the audit trail survives
+      * even if the caller abends right after this LINK returns.
+      * --------------------------------------------------------------
+           EXEC CICS WRITE FILE(AUDIT-FILE-NAME)
+               FROM(CA1Y-AUDIT-RECORD)
+               RIDFLD(AUDIT-KEY) KEYLENGTH(LENGTH OF AUDIT-KEY)
+               NOHANDLE
+           END-EXEC.
+
+           EXEC CICS SYNCPOINT END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
