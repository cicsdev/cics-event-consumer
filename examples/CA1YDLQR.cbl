@@ -0,0 +1,213 @@
+       Process cics('cobol3,sp')
+       Process arith(extend) trunc(bin) list map xref rent
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * Dead-letter requeue program. CA1YCOB1-4 LINK CA1YDLQW to save
+      * a record here whenever a CA1YRESPONSE comes back bad, rather
+      * than losing the send entirely. This program browses DEADLTR
+      * and, for every record still queued and under the retry limit,
+      * re-PUTs the saved containers and re-SIGNALs the event (or
+      * re-LINKs CA1Y directly, for the CA1YCOB2-4 style sends) to
+      * give CA1Y another chance - a transient mail relay outage
+      * shouldn't mean the customer never gets their confirmation.
+      *
+      * A record that still fails after DLQ-MAX-RETRIES attempts is
+      * marked for manual follow-up instead of being retried forever,
+      * so ops has a finite list to work rather than a runaway retry
+      * loop. Every attempt, successful or not, gets its own AUDITLOG
+      * entry the same way the original send would have, so the
+      * retry history is visible alongside everything else.
+      *
+      * Run this as a periodically-scheduled CICS transaction (PLTPI
+      * startup program or an interval-controlled START) rather than
+      * continuously - there is no need to hammer a down mail relay
+      * every few seconds.
+      *
+      *****************************************************************
+       Identification Division.
+       Program-id. CA1YDLQR.
+       Environment division.
+       Data division.
+      *****************************************************************
+       Working-storage section.
+           COPY CA1YDLQ.
+       01 SWITCHES.
+           02 DLQ-EOF-SW                PIC X(01) VALUE 'N'.
+               88 DLQ-EOF                VALUE 'Y'.
+           02 BROWSE-ACTIVE-SW          PIC X(01) VALUE 'N'.
+               88 BROWSE-ACTIVE         VALUE 'Y'.
+       01 WS-RESP                       PIC S9(08) COMP VALUE 0.
+       01 RETRY-COUNTERS.
+           02 RETRIES-ATTEMPTED-CNT     PIC 9(07) VALUE 0.
+           02 RETRIES-RESOLVED-CNT      PIC 9(07) VALUE 0.
+           02 RETRIES-EXHAUSTED-CNT     PIC 9(07) VALUE 0.
+       01 RETRY-CONTAINER-IDX           PIC 9(01) VALUE 0.
+           COPY CA1YRESP.
+       01 AUDIT-REQUEST.
+           COPY CA1YAUDC.
+      *****************************************************************
+       Linkage section.
+       Procedure division.
+       Main-program section.
+           PERFORM Initialize-Retry-Run.
+           PERFORM Retry-Next-Deadletter UNTIL DLQ-EOF.
+           PERFORM Terminate-Retry-Run.
+
+           EXEC CICS RETURN END-EXEC.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Start a browse of DEADLTR from the beginning and prime the
+      * loop with the first record. An empty queue - the normal case,
+      * since most runs should have nothing pending - fails STARTBR
+      * with NOTFND rather than an empty browse, so that outcome ends
+      * the run the same way end-of-browse does anywhere else, instead
+      * of going unhandled.
+      * --------------------------------------------------------------
+       Initialize-Retry-Run section.
+           MOVE LOW-VALUES TO DLQ-KEY.
+           EXEC CICS STARTBR FILE(DEADLETTER-FILE-NAME)
+               RIDFLD(DLQ-KEY) KEYLENGTH(LENGTH OF DLQ-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               SET BROWSE-ACTIVE TO TRUE
+               PERFORM Read-Next-Deadletter
+           ELSE
+               SET DLQ-EOF TO TRUE
+           END-IF.
+       Initialize-Retry-Run-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Retry the current record (for update) when it is still
+      * queued and has retries left, then move on to the next one.
+      * --------------------------------------------------------------
+       Retry-Next-Deadletter section.
+           IF DLQ-QUEUED AND DLQ-RETRY-COUNT < DLQ-MAX-RETRIES
+               PERFORM Attempt-Redelivery
+           END-IF.
+           PERFORM Read-Next-Deadletter.
+       Retry-Next-Deadletter-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Re-PUT the saved containers and either re-SIGNAL the original
+      * event or re-LINK CA1Y directly, depending on which one this
+      * record's original send used.
+      * --------------------------------------------------------------
+       Attempt-Redelivery section.
+           ADD 1 TO RETRIES-ATTEMPTED-CNT.
+           PERFORM Put-Saved-Container
+               VARYING RETRY-CONTAINER-IDX FROM 1 BY 1
+               UNTIL RETRY-CONTAINER-IDX > DLQ-CONTAINER-COUNT.
+
+           IF DLQ-LINK-PROGRAM = SPACES
+               EXEC CICS SIGNAL EVENT(DLQ-EVENT-NAME)
+                   FROMCHANNEL(DLQ-CHANNEL-NAME)
+               END-EXEC
+           ELSE
+               EXEC CICS LINK PROGRAM(DLQ-LINK-PROGRAM)
+                   CHANNEL(DLQ-CHANNEL-NAME)
+               END-EXEC
+           END-IF.
+
+           PERFORM Check-Retry-Response.
+       Attempt-Redelivery-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Put one saved container back exactly as it was captured.
+      * --------------------------------------------------------------
+       Put-Saved-Container section.
+           EXEC CICS PUT
+               CONTAINER(DLQ-CONTAINER-NAME(RETRY-CONTAINER-IDX))
+               CHANNEL(DLQ-CHANNEL-NAME)
+               FROM(DLQ-CONTAINER-DATA(RETRY-CONTAINER-IDX))
+               FLENGTH(DLQ-CONTAINER-LENGTH(RETRY-CONTAINER-IDX)) CHAR
+           END-EXEC.
+       Put-Saved-Container-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Check the retried outcome, audit it, and update this record's
+      * status/retry count before REWRITEing it back.
+      * --------------------------------------------------------------
+       Check-Retry-Response section.
+           MOVE LENGTH OF RESPONSE-DATA TO RESPONSE-DATA-LENGTH.
+           EXEC CICS GET CONTAINER(RESPONSE-CONT-NAME)
+               CHANNEL(DLQ-CHANNEL-NAME)
+               INTO(RESPONSE-DATA) FLENGTH(RESPONSE-DATA-LENGTH)
+           END-EXEC.
+
+           MOVE DLQ-EVENT-NAME       TO AUDIT-IN-EVENT-NAME.
+           MOVE DLQ-CHANNEL-NAME     TO AUDIT-IN-CHANNEL-NAME.
+           PERFORM Copy-Audit-Container-Name
+               VARYING RETRY-CONTAINER-IDX FROM 1 BY 1
+               UNTIL RETRY-CONTAINER-IDX > DLQ-CONTAINER-COUNT.
+           MOVE DLQ-ORDER-NUMBER     TO AUDIT-IN-ORDER-NUMBER.
+           MOVE DLQ-RECIPIENT        TO AUDIT-IN-RECIPIENT.
+           MOVE RESPONSE-DATA        TO AUDIT-IN-CA1Y-RESPONSE.
+           IF RESPONSE-IS-OK
+               MOVE 'Y' TO AUDIT-IN-OUTCOME
+               SET DLQ-RESOLVED TO TRUE
+               ADD 1 TO RETRIES-RESOLVED-CNT
+           ELSE
+               MOVE 'N' TO AUDIT-IN-OUTCOME
+               ADD 1 TO DLQ-RETRY-COUNT
+               IF DLQ-RETRY-COUNT >= DLQ-MAX-RETRIES
+                   SET DLQ-RETRY-EXHAUSTED TO TRUE
+                   ADD 1 TO RETRIES-EXHAUSTED-CNT
+               END-IF
+           END-IF.
+           EXEC CICS LINK PROGRAM('CA1YAUDT')
+               COMMAREA(AUDIT-REQUEST)
+           END-EXEC.
+
+           EXEC CICS REWRITE FILE(DEADLETTER-FILE-NAME)
+               FROM(CA1Y-DEADLETTER-RECORD)
+           END-EXEC.
+       Check-Retry-Response-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Copy one saved container's name into the audit record's
+      * container-name table, for the entries this record actually
+      * has.
+      * --------------------------------------------------------------
+       Copy-Audit-Container-Name section.
+           MOVE DLQ-CONTAINER-NAME(RETRY-CONTAINER-IDX)
+               TO AUDIT-IN-CONTAINER(RETRY-CONTAINER-IDX).
+       Copy-Audit-Container-Name-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Read the next record for update, noting end of browse.
+      * --------------------------------------------------------------
+       Read-Next-Deadletter section.
+           EXEC CICS READNEXT FILE(DEADLETTER-FILE-NAME)
+               INTO(CA1Y-DEADLETTER-RECORD)
+               RIDFLD(DLQ-KEY) KEYLENGTH(LENGTH OF DLQ-KEY)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET DLQ-EOF TO TRUE
+           END-IF.
+       Read-Next-Deadletter-exit.
+           exit.
+      * --------------------------------------------------------------
+      * End the browse.
+      * --------------------------------------------------------------
+       Terminate-Retry-Run section.
+           IF BROWSE-ACTIVE
+               EXEC CICS ENDBR FILE(DEADLETTER-FILE-NAME) END-EXEC
+           END-IF.
+       Terminate-Retry-Run-exit.
+           exit.
