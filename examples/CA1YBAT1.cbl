@@ -0,0 +1,300 @@
+       Process cics('cobol3,sp')
+       Process arith(extend) trunc(bin) list map xref rent
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * Batch driver for CA1YCOB1's OrderPlaced path.
+      *
+      * CA1YCOB1 is a single-shot demo - CUSTOMER and ORDER-PLACED are
+      * WORKING-STORAGE VALUE clauses for one hardcoded order. This
+      * program browses the real order file (the same CA1YORD.cpy
+      * record the nightly reconciliation report reads) one record at
+      * a time, moves each record's fields into CUSTOMER and
+      * ORDER-PLACED, and performs exactly the same channel lookup,
+      * email validation, PUT CONTAINER and SIGNAL EVENT steps
+      * CA1YCOB1 does for its one hardcoded order - so a day's real
+      * order volume can flow through the same event pipeline that
+      * example proves out.
+      *
+      * This program issues EXEC CICS commands, so it has to run as a
+      * CICS transaction, the same as CA1YDLQR - run it periodically
+      * (a PLTPI startup program or an interval-controlled START)
+      * rather than continuously. ORDERFIL is browsed through CICS
+      * file control (STARTBR/READNEXT/ENDBR, keyed on ORD-ORDER-NUMBER)
+      * the same way CA1YDLQR browses DEADLTR, rather than with native
+      * COBOL I/O, which a CICS transaction cannot use against a file.
+      *
+      *****************************************************************
+       Identification Division.
+       Program-id. CA1YBAT1.
+       Environment division.
+       Data division.
+      *****************************************************************
+       Working-storage section.
+           COPY CA1YORD.
+       01 ORDER-FILE-NAME            PIC X(08) VALUE 'ORDERFIL'.
+       01 SWITCHES.
+           02 ORDER-EOF-SW              PIC X(01) VALUE 'N'.
+               88 ORDER-EOF              VALUE 'Y'.
+           02 BROWSE-ACTIVE-SW          PIC X(01) VALUE 'N'.
+               88 BROWSE-ACTIVE         VALUE 'Y'.
+       01 WS-RESP                    PIC S9(08) COMP VALUE 0.
+       01 ORD-ITEM-IDX               PIC 9(03) VALUE 0.
+       01 DRIVER-COUNTERS.
+           02 ORDERS-PROCESSED-CNT      PIC 9(07) VALUE 0.
+           02 ORDERS-REJECTED-CNT       PIC 9(07) VALUE 0.
+       01 EVENT      PIC X(32) VALUE 'OrderPlaced                     '.
+       01 CHANNEL-INFO.
+           02 EVENT-CHANNEL          PIC X(16) VALUE 'MyChannel       '.
+           02 CONTAINER-CUSTOMER     PIC X(16) VALUE 'Customer        '.
+           02 CONTAINER-ORDER-PLACED PIC X(16) VALUE 'Order           '.
+       01 CUSTOMER.
+           02 CUST-NAME         PIC X(20).
+           02 CUST-ADDR1        PIC X(20).
+           02 CUST-EMAIL        PIC X(20).
+           02 CUST-PHONE        PIC X(20).
+           02 CUST-CONTACT-PREF PIC X(01).
+               88 CONTACT-EMAIL-ONLY    VALUE 'E'.
+               88 CONTACT-SMS-ONLY      VALUE 'S'.
+               88 CONTACT-EMAIL-AND-SMS VALUE 'B'.
+       01 ORDER-PLACED.
+           02 ORDER-NUMBER      PIC 9(08).
+           02 ORDER-ITEM-COUNT  PIC 9(03).
+           02 ORDER-ITEM OCCURS 1 TO 50 TIMES
+               DEPENDING ON ORDER-ITEM-COUNT.
+               03 ITEM-QUANTITY     PIC 9(03).
+               03 ITEM-DESCRIPTION  PIC X(20).
+           COPY CA1YRESP.
+       01 AUDIT-REQUEST.
+           COPY CA1YAUDC.
+       01 EMAIL-CHECK.
+           02 EMAIL-LEN         PIC 9(02) VALUE 0.
+           02 EMAIL-POS         PIC 9(02) VALUE 0.
+           02 EMAIL-AT-POS      PIC 9(02) VALUE 0.
+           02 EMAIL-DOT-POS     PIC 9(02) VALUE 0.
+       01 EMAIL-VALID-SW        PIC X(01) VALUE 'Y'.
+           88 EMAIL-IS-VALID    VALUE 'Y'.
+           88 EMAIL-IS-INVALID  VALUE 'N'.
+       01 ORDER-SOURCE          PIC X(08) VALUE 'WEB     '.
+       01 CHN-REQUEST.
+           COPY CA1YCHNC.
+      *****************************************************************
+       Linkage section.
+       Procedure division.
+       Main-program section.
+           PERFORM Initialize-Driver.
+           PERFORM Process-Order-Record UNTIL ORDER-EOF.
+           PERFORM Terminate-Driver.
+
+           EXEC CICS RETURN END-EXEC.
+      * ---------------------------------------------------------------
+       Main-program-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Start a browse of ORDERFIL from the beginning and prime the
+      * loop with the first record. An empty order file fails STARTBR
+      * with NOTFND rather than an empty browse, so that outcome ends
+      * the run the same way end-of-browse does, instead of going
+      * unhandled.
+      * --------------------------------------------------------------
+       Initialize-Driver section.
+           MOVE LOW-VALUES TO ORD-ORDER-NUMBER.
+           EXEC CICS STARTBR FILE(ORDER-FILE-NAME)
+               RIDFLD(ORD-ORDER-NUMBER) KEYLENGTH(LENGTH OF
+                   ORD-ORDER-NUMBER)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               SET BROWSE-ACTIVE TO TRUE
+               PERFORM Read-Next-Order
+           ELSE
+               SET ORDER-EOF TO TRUE
+           END-IF.
+       Initialize-Driver-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Load CUSTOMER/ORDER-PLACED from the current order record and
+      * run it through CA1YCOB1's event-producing logic, unless the
+      * email fails validation - same outcome CA1YCOB1 abends on for
+      * its one hardcoded order, but here we count it and move on to
+      * the next record instead of losing the rest of the file.
+      * --------------------------------------------------------------
+       Process-Order-Record section.
+           PERFORM Load-Customer-And-Order.
+
+           PERFORM Validate-Customer-Email.
+           IF EMAIL-IS-INVALID
+               ADD 1 TO ORDERS-REJECTED-CNT
+           ELSE
+               PERFORM Send-Order-Placed-Event
+               ADD 1 TO ORDERS-PROCESSED-CNT
+           END-IF.
+
+           PERFORM Read-Next-Order.
+       Process-Order-Record-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Move the current order record's fields into the same
+      * CUSTOMER/ORDER-PLACED shape CA1YCOB1 builds from VALUE
+      * clauses.
+      * --------------------------------------------------------------
+       Load-Customer-And-Order section.
+           MOVE ORD-CUST-NAME     TO CUST-NAME.
+           MOVE ORD-CUST-ADDR1    TO CUST-ADDR1.
+           MOVE ORD-CUST-EMAIL    TO CUST-EMAIL.
+           MOVE ORD-CUST-PHONE    TO CUST-PHONE.
+           MOVE ORD-CONTACT-PREF  TO CUST-CONTACT-PREF.
+           MOVE ORD-ORDER-NUMBER  TO ORDER-NUMBER.
+           MOVE ORD-ITEM-COUNT    TO ORDER-ITEM-COUNT.
+           PERFORM Load-Order-Item
+               VARYING ORD-ITEM-IDX FROM 1 BY 1
+               UNTIL ORD-ITEM-IDX > ORDER-ITEM-COUNT.
+       Load-Customer-And-Order-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Copy one line item across.
+      * --------------------------------------------------------------
+       Load-Order-Item section.
+           MOVE ORD-ITEM-QUANTITY(ORD-ITEM-IDX)
+               TO ITEM-QUANTITY(ORD-ITEM-IDX).
+           MOVE ORD-ITEM-DESCRIPTION(ORD-ITEM-IDX)
+               TO ITEM-DESCRIPTION(ORD-ITEM-IDX).
+       Load-Order-Item-exit.
+           exit.
+      * --------------------------------------------------------------
+      * CA1YCOB1's Main-program section, unchanged: look up the
+      * channel, PUT the CUSTOMER/ORDER-PLACED containers, SIGNAL the
+      * event, then check the outcome.
+      * --------------------------------------------------------------
+       Send-Order-Placed-Event section.
+           MOVE ORDER-SOURCE TO CHN-IN-ORDER-SOURCE.
+           EXEC CICS LINK PROGRAM('CA1YCHNL')
+               COMMAREA(CHN-REQUEST)
+           END-EXEC.
+           MOVE CHN-OUT-CHANNEL-NAME TO EVENT-CHANNEL.
+
+           EXEC CICS PUT CONTAINER(CONTAINER-CUSTOMER)
+               CHANNEL(EVENT-CHANNEL)
+               FROM(CUSTOMER) CHAR
+           END-EXEC.
+
+           EXEC CICS PUT CONTAINER(CONTAINER-ORDER-PLACED)
+               CHANNEL(EVENT-CHANNEL)
+               FROM(ORDER-PLACED) CHAR
+           END-EXEC.
+
+           EXEC CICS SIGNAL EVENT(EVENT)
+               FROMCHANNEL(EVENT-CHANNEL)
+           END-EXEC.
+
+           PERFORM Check-CA1Y-Response.
+       Send-Order-Placed-Event-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Same as CA1YCOB1's paragraph of the same name: retrieve the
+      * CA1YRESPONSE container and audit the outcome. A bad response
+      * here counts this record as rejected rather than abending the
+      * whole run, so one bad send doesn't stop the rest of the file.
+      * --------------------------------------------------------------
+       Check-CA1Y-Response section.
+           MOVE LENGTH OF RESPONSE-DATA TO RESPONSE-DATA-LENGTH.
+           EXEC CICS GET CONTAINER(RESPONSE-CONT-NAME)
+               CHANNEL(EVENT-CHANNEL)
+               INTO(RESPONSE-DATA) FLENGTH(RESPONSE-DATA-LENGTH)
+           END-EXEC.
+
+           MOVE EVENT                 TO AUDIT-IN-EVENT-NAME.
+           MOVE EVENT-CHANNEL         TO AUDIT-IN-CHANNEL-NAME.
+           MOVE CONTAINER-CUSTOMER    TO AUDIT-IN-CONTAINER(1).
+           MOVE CONTAINER-ORDER-PLACED TO AUDIT-IN-CONTAINER(2).
+           MOVE ORDER-NUMBER          TO AUDIT-IN-ORDER-NUMBER.
+           MOVE CUST-EMAIL            TO AUDIT-IN-RECIPIENT.
+           MOVE RESPONSE-DATA         TO AUDIT-IN-CA1Y-RESPONSE.
+           IF RESPONSE-IS-OK
+               MOVE 'Y' TO AUDIT-IN-OUTCOME
+           ELSE
+               MOVE 'N' TO AUDIT-IN-OUTCOME
+           END-IF.
+           EXEC CICS LINK PROGRAM('CA1YAUDT')
+               COMMAREA(AUDIT-REQUEST)
+           END-EXEC.
+
+           IF NOT RESPONSE-IS-OK
+               SUBTRACT 1 FROM ORDERS-PROCESSED-CNT
+               ADD 1 TO ORDERS-REJECTED-CNT
+           END-IF.
+       Check-CA1Y-Response-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Same as CA1YCOB1's paragraphs of the same name: check
+      * CUST-EMAIL for a plausible "text@text.text" shape.
+      * --------------------------------------------------------------
+       Validate-Customer-Email section.
+           MOVE 'Y' TO EMAIL-VALID-SW.
+           MOVE 0 TO EMAIL-LEN.
+           MOVE 0 TO EMAIL-AT-POS.
+           MOVE 0 TO EMAIL-DOT-POS.
+           INSPECT CUST-EMAIL TALLYING EMAIL-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           PERFORM Scan-Customer-Email
+               VARYING EMAIL-POS FROM 1 BY 1
+               UNTIL EMAIL-POS > EMAIL-LEN.
+
+           IF EMAIL-LEN = 0
+               OR EMAIL-AT-POS = 0
+               OR EMAIL-AT-POS = 1
+               OR EMAIL-DOT-POS = 0
+               OR EMAIL-DOT-POS < EMAIL-AT-POS + 2
+               OR EMAIL-DOT-POS >= EMAIL-LEN
+               MOVE 'N' TO EMAIL-VALID-SW
+           END-IF.
+       Validate-Customer-Email-exit.
+           exit.
+      * --------------------------------------------------------------
+       Scan-Customer-Email section.
+           IF CUST-EMAIL(EMAIL-POS:1) = '@'
+               AND EMAIL-AT-POS = 0
+               MOVE EMAIL-POS TO EMAIL-AT-POS
+           END-IF.
+           IF CUST-EMAIL(EMAIL-POS:1) = '.'
+               AND EMAIL-AT-POS NOT = 0
+               AND EMAIL-POS > EMAIL-AT-POS
+               MOVE EMAIL-POS TO EMAIL-DOT-POS
+           END-IF.
+       Scan-Customer-Email-exit.
+           exit.
+      * --------------------------------------------------------------
+      * Read the next order record, noting end of browse.
+      * --------------------------------------------------------------
+       Read-Next-Order section.
+           EXEC CICS READNEXT FILE(ORDER-FILE-NAME)
+               INTO(CA1Y-ORDER-RECORD)
+               RIDFLD(ORD-ORDER-NUMBER) KEYLENGTH(LENGTH OF
+                   ORD-ORDER-NUMBER)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET ORDER-EOF TO TRUE
+           END-IF.
+       Read-Next-Order-exit.
+           exit.
+      * --------------------------------------------------------------
+      * End the browse.
+      * --------------------------------------------------------------
+       Terminate-Driver section.
+           IF BROWSE-ACTIVE
+               EXEC CICS ENDBR FILE(ORDER-FILE-NAME) END-EXEC
+           END-IF.
+       Terminate-Driver-exit.
+           exit.
