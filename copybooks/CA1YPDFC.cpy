@@ -0,0 +1,32 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * COMMAREA for CA1YCOB4. The XML payload CA1YCOB4 feeds to the
+      * MyPDF/MyXSLT transform used to be a hardcoded
+      * '<name>Joe Bloggs</name>' literal, good for a single demo PDF
+      * and nothing else. Callers now pass the field values that go
+      * into that XML instead, so CA1YCOB4 can be LINKed once per
+      * order from a batch driver and produce one PDF per order.
+      *
+      *****************************************************************
+           02 PDF-IN-CUST-NAME        PIC X(20).
+           02 PDF-IN-ORDER-NUMBER     PIC 9(08).
+      * --------------------------------------------------------------
+      * PDF-OUT-STATUS comes back 'Y' once the PDF is ready on the
+      * PDF container, or 'N' if CA1YCOB4 could not build one (a bad
+      * CA1Y response, or an oversized config/PDF buffer) - callers
+      * check this rather than assuming the LINK returning means the
+      * PDF is there, so one bad order doesn't abend a whole batch
+      * run.
+      * --------------------------------------------------------------
+           02 PDF-OUT-STATUS          PIC X(01).
+               88 PDF-BUILD-OK        VALUE 'Y'.
