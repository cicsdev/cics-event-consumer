@@ -0,0 +1,29 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * COMMAREA for CA1YTPLL, the HTML template lookup program.
+      * TPL-OUT-CONTENT-LENGTH marks where the real body ends in the
+      * fixed-length TPL-OUT-CONTENT, the same way the rest of this
+      * shop null-terminates a STRING build and tallies the length
+      * rather than trusting trailing spaces.
+      *
+      * TPL-IN-LOCALE carries the customer's locale code (e.g.
+      * 'en-US', 'de-DE') so the {datetime=...} token baked into the
+      * body comes back in a pattern that reads naturally for that
+      * customer. A caller with no locale on hand can leave it blank
+      * and CA1YTPLL falls back to its DEFAULT pattern.
+      *
+      *****************************************************************
+           02 TPL-IN-EVENT-NAME       PIC X(32).
+           02 TPL-IN-LOCALE           PIC X(05).
+           02 TPL-OUT-CONTENT-LENGTH  PIC 9(04).
+           02 TPL-OUT-CONTENT         PIC X(1024).
