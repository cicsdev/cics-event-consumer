@@ -0,0 +1,31 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * Flat order-file record for the batch order-intake path: one
+      * record per order, customer details followed by the same
+      * item table shape as CA1YCOB1's ORDER-PLACED. Used both by the
+      * nightly reconciliation report and by the batch driver that
+      * fans these out as OrderPlaced events.
+      *
+      *****************************************************************
+       01 CA1Y-ORDER-RECORD.
+           02 ORD-CUST-NAME         PIC X(20).
+           02 ORD-CUST-ADDR1        PIC X(20).
+           02 ORD-CUST-EMAIL        PIC X(20).
+           02 ORD-CUST-PHONE        PIC X(20).
+           02 ORD-CONTACT-PREF      PIC X(01).
+           02 ORD-ORDER-NUMBER      PIC 9(08).
+           02 ORD-ITEM-COUNT        PIC 9(03).
+           02 ORD-ITEM OCCURS 1 TO 50 TIMES
+               DEPENDING ON ORD-ITEM-COUNT.
+               03 ORD-ITEM-QUANTITY     PIC 9(03).
+               03 ORD-ITEM-DESCRIPTION  PIC X(20).
