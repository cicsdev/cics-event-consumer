@@ -0,0 +1,20 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * COMMAREA layout shared between CA1YCOB2-4 (as callers) and
+      * CA1YCFGL (the per-region file-path lookup they LINK to).
+      *
+      *****************************************************************
+           02 CFG-IN-APPLID          PIC X(08).
+           02 CFG-OUT-PROPS-PATH     PIC X(64).
+           02 CFG-OUT-ATTACH-PATH    PIC X(64).
+           02 CFG-OUT-XSLT-PATH      PIC X(64).
