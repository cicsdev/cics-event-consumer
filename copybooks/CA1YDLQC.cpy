@@ -0,0 +1,30 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * COMMAREA layout shared between CA1YCOB1-4 (as callers) and
+      * CA1YDLQW (the dead-letter writer they LINK to right before
+      * abending on a bad CA1YRESPONSE). Copied under a 01 DFHCOMMAREA
+      * in the writer and under a locally named 01 in each caller,
+      * the same way CA1YAUDC.cpy is shared with CA1YAUDT.
+      *
+      *****************************************************************
+           02 DLQ-IN-EVENT-NAME        PIC X(32).
+           02 DLQ-IN-LINK-PROGRAM      PIC X(08).
+           02 DLQ-IN-CHANNEL-NAME      PIC X(16).
+           02 DLQ-IN-ORDER-NUMBER      PIC 9(08).
+           02 DLQ-IN-RECIPIENT         PIC X(64).
+           02 DLQ-IN-CA1Y-RESPONSE     PIC X(16).
+           02 DLQ-IN-CONTAINER-COUNT   PIC 9(01).
+           02 DLQ-IN-CONTAINER OCCURS 2 TIMES.
+               03 DLQ-IN-CONTAINER-NAME    PIC X(16).
+               03 DLQ-IN-CONTAINER-LENGTH  PIC 9(8) COMP.
+               03 DLQ-IN-CONTAINER-DATA    PIC X(2048).
