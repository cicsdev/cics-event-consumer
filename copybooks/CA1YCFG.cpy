@@ -0,0 +1,32 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * Per-region zFS path table for CA1YCFGL, the file-path lookup
+      * CA1YCOB2-4 LINK to. Keyed by APPLID, so the mail-server
+      * properties file, the example attachment, and the XSLT
+      * stylesheet can each live somewhere different in test versus
+      * production without a separate load module per region. The
+      * last entry, APPLID 'DEFAULT ', matches any APPLID not listed
+      * explicitly.
+      *
+      *****************************************************************
+       01 CA1Y-REGION-CONFIG.
+           02 CA1Y-REGION-COUNT        PIC 9(02) VALUE 0.
+           02 CA1Y-REGION-ENTRY OCCURS 10 TIMES
+                               INDEXED BY CA1Y-REGION-IDX.
+               03 CA1Y-REGION-APPLID      PIC X(08).
+               03 CA1Y-REGION-PROPS-PATH  PIC X(64).
+               03 CA1Y-REGION-ATTACH-PATH PIC X(64).
+               03 CA1Y-REGION-XSLT-PATH   PIC X(64).
+       01 CA1Y-REGION-INDEX            PIC 9(02) VALUE 0.
+       01 CA1Y-REGION-FOUND-SW         PIC X(01) VALUE 'N'.
+           88 CA1Y-REGION-FOUND        VALUE 'Y'.
