@@ -0,0 +1,28 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * Channel-name lookup table keyed by order source. Each
+      * business unit's order-taking front end (web storefront, phone
+      * orders, wholesale EDI, ...) gets its own channel so its CA1Y
+      * configuration and .evbind routing can differ without the
+      * container names of one order source colliding with another's.
+      *
+      *****************************************************************
+       01 CA1Y-CHANNEL-CONFIG.
+           02 CA1Y-CHANNEL-COUNT    PIC 9(02) VALUE 0.
+           02 CA1Y-CHANNEL-ENTRY OCCURS 10 TIMES
+                                   INDEXED BY CA1Y-CHANNEL-IDX.
+               03 CA1Y-CHANNEL-SOURCE  PIC X(08).
+               03 CA1Y-CHANNEL-NAME    PIC X(16).
+       01 CA1Y-CHANNEL-INDEX        PIC 9(02) VALUE 0.
+       01 CA1Y-CHANNEL-FOUND-SW     PIC X(01) VALUE 'N'.
+           88 CA1Y-CHANNEL-FOUND    VALUE 'Y'.
