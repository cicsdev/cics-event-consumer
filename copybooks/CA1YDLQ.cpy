@@ -0,0 +1,52 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * Record layout for the DEADLTR VSAM KSDS. CA1YCOB1-4 each LINK
+      * CA1YDLQW to write one of these right before they abend on a
+      * bad CA1YRESPONSE (the response check from an earlier request),
+      * preserving enough of what was about to be sent so CA1YDLQR
+      * can retry it later without the customer having to re-place
+      * the order. The key (task number + EIB date/time) is the same
+      * shape AUDITLOG already uses, for the same reason - unique
+      * within a region, and still lets a retry job browse in order.
+      *
+      * DLQ-CONTAINER holds up to two saved containers' worth of the
+      * data that was about to go out - CA1YCOB1 saves CUSTOMER and
+      * ORDER-PLACED, CA1YCOB2/CA1YCOB3/CA1YCOB4 save just their one
+      * mail/PDF properties buffer. Retrying re-PUTs whatever was
+      * saved and either re-SIGNALs DLQ-EVENT-NAME, when it is
+      * non-blank, or re-LINKs DLQ-LINK-PROGRAM otherwise.
+      *
+      *****************************************************************
+       01 CA1Y-DEADLETTER-RECORD.
+           02 DLQ-KEY.
+               03 DLQ-TASK-NUMBER    PIC 9(07) VALUE 0.
+               03 DLQ-DATE           PIC 9(07) VALUE 0.
+               03 DLQ-TIME           PIC 9(07) VALUE 0.
+           02 DLQ-EVENT-NAME         PIC X(32) VALUE SPACES.
+           02 DLQ-LINK-PROGRAM       PIC X(08) VALUE SPACES.
+           02 DLQ-CHANNEL-NAME       PIC X(16) VALUE SPACES.
+           02 DLQ-ORDER-NUMBER       PIC 9(08) VALUE 0.
+           02 DLQ-RECIPIENT          PIC X(64) VALUE SPACES.
+           02 DLQ-CA1Y-RESPONSE      PIC X(16) VALUE SPACES.
+           02 DLQ-CONTAINER-COUNT    PIC 9(01) VALUE 0.
+           02 DLQ-CONTAINER OCCURS 2 TIMES.
+               03 DLQ-CONTAINER-NAME     PIC X(16) VALUE SPACES.
+               03 DLQ-CONTAINER-LENGTH   PIC 9(8) COMP VALUE 0.
+               03 DLQ-CONTAINER-DATA     PIC X(2048) VALUE SPACES.
+           02 DLQ-RETRY-COUNT        PIC 9(02) VALUE 0.
+           02 DLQ-STATUS             PIC X(01) VALUE 'Q'.
+               88 DLQ-QUEUED            VALUE 'Q'.
+               88 DLQ-RETRY-EXHAUSTED   VALUE 'M'.
+               88 DLQ-RESOLVED          VALUE 'S'.
+       01 DEADLETTER-FILE-NAME      PIC X(08) VALUE 'DEADLTR'.
+       01 DLQ-MAX-RETRIES           PIC 9(02) VALUE 3.
