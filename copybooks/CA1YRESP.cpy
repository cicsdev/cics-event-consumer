@@ -0,0 +1,25 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * Layout of the CA1YRESPONSE container that the CA1Y custom
+      * event adapter puts on the channel once it has attempted to
+      * deliver an email (or build a PDF). Callers GET this container
+      * immediately after the LINK PROGRAM('CA1Y') (or, for an event
+      * signaled rather than linked, immediately after SIGNAL EVENT)
+      * and test RESPONSE-IS-OK before assuming the send succeeded.
+      *
+      *****************************************************************
+       01 CA1Y-RESPONSE.
+           02 RESPONSE-CONT-NAME    PIC X(16) VALUE 'CA1YRESPONSE    '.
+           02 RESPONSE-DATA-LENGTH  PIC 9(8) COMP VALUE 0.
+           02 RESPONSE-DATA         PIC X(16) VALUE SPACES.
+               88 RESPONSE-IS-OK    VALUE 'OK'.
