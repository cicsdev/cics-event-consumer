@@ -0,0 +1,43 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * HTML email template table keyed by event name. Marketing owns
+      * the branded content; CA1YCOB2/CA1YCOB3 just ask for the body
+      * that goes with the event they're sending mail for instead of
+      * carrying one hardcoded plain-text STRING for every event.
+      *
+      * CA1Y-LOCALE-CONFIG is the companion table of {datetime=...}
+      * patterns keyed by the customer's locale, so the body goes out
+      * with a date format that reads naturally in that locale instead
+      * of the one US/UK-style pattern every customer used to get.
+      *
+      *****************************************************************
+       01 CA1Y-TEMPLATE-CONFIG.
+           02 CA1Y-TEMPLATE-COUNT   PIC 9(02) VALUE 0.
+           02 CA1Y-TEMPLATE-ENTRY OCCURS 10 TIMES
+                                   INDEXED BY CA1Y-TEMPLATE-IDX.
+               03 CA1Y-TEMPLATE-EVENT  PIC X(32).
+               03 CA1Y-TEMPLATE-BODY   PIC X(1024) VALUE SPACES.
+       01 CA1Y-TEMPLATE-INDEX       PIC 9(02) VALUE 0.
+       01 CA1Y-TEMPLATE-FOUND-SW    PIC X(01) VALUE 'N'.
+           88 CA1Y-TEMPLATE-FOUND   VALUE 'Y'.
+       01 CA1Y-LOCALE-CONFIG.
+           02 CA1Y-LOCALE-COUNT     PIC 9(02) VALUE 0.
+           02 CA1Y-LOCALE-ENTRY OCCURS 5 TIMES.
+               03 CA1Y-LOCALE-CODE          PIC X(07).
+               03 CA1Y-LOCALE-DATE-PATTERN  PIC X(32) VALUE SPACES.
+               03 CA1Y-LOCALE-PATTERN-LEN   PIC 9(02) VALUE 0.
+       01 CA1Y-LOCALE-INDEX         PIC 9(02) VALUE 0.
+       01 CA1Y-LOCALE-FOUND-SW      PIC X(01) VALUE 'N'.
+           88 CA1Y-LOCALE-FOUND     VALUE 'Y'.
+       01 CA1Y-DATE-PATTERN         PIC X(32) VALUE SPACES.
+       01 CA1Y-DATE-PATTERN-LEN     PIC 9(02) VALUE 0.
