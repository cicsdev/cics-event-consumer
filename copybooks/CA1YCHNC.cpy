@@ -0,0 +1,17 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * COMMAREA for CA1YCHNL, the channel-name lookup program.
+      *
+      *****************************************************************
+           02 CHN-IN-ORDER-SOURCE   PIC X(08).
+           02 CHN-OUT-CHANNEL-NAME  PIC X(16).
