@@ -0,0 +1,27 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * CA1Y's property-file syntax (mail.to=..., import.private=...)
+      * expects one property per line, separated by a single line-end
+      * byte. CA1YCOB2-4 each used to carry their own 01 CR PIC X(1)
+      * VALUE X'25' for this - X'25' is the EBCDIC NL (new line) byte
+      * these three programs' code page happens to use, not a
+      * portable delimiter, so a region running a different code page
+      * needs a different byte here. Centralizing it in one copybook
+      * means that's a one-line change here instead of an edit to
+      * every program that builds a CA1Y property string, and a
+      * customer name or subject line containing DBCS text no longer
+      * risks colliding with a delimiter byte chosen without that in
+      * mind.
+      *
+      *****************************************************************
+       01 CR                        PIC X(01) VALUE X'25'.
