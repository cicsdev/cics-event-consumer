@@ -0,0 +1,33 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * COMMAREA layout shared between CA1YCOB1-4 (as callers) and
+      * CA1YAUDT (the audit-log writer they LINK to). Copied under a
+      * 01 DFHCOMMAREA in the writer and under a locally named 01 in
+      * each caller, so both sides agree on the shape without either
+      * one hardcoding the other's field names.
+      *
+      *****************************************************************
+           02 AUDIT-IN-EVENT-NAME      PIC X(32).
+           02 AUDIT-IN-CHANNEL-NAME    PIC X(16).
+      * --------------------------------------------------------------
+      * 13 slots: enough for the largest caller's fixed containers
+      * (CA1YCOB3's config/to/cc/bcc/subject/content, slots 1-6),
+      * its attachment table's full 5-entry capacity (slots 7-11),
+      * and its SMS containers (slots 12-13).
+      * --------------------------------------------------------------
+           02 AUDIT-IN-CONTAINER-NAMES.
+               03 AUDIT-IN-CONTAINER OCCURS 13 TIMES PIC X(16).
+           02 AUDIT-IN-ORDER-NUMBER    PIC 9(08).
+           02 AUDIT-IN-RECIPIENT       PIC X(64).
+           02 AUDIT-IN-CA1Y-RESPONSE   PIC X(16).
+           02 AUDIT-IN-OUTCOME         PIC X(01).
