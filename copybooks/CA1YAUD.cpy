@@ -0,0 +1,43 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * cics-event-consumer
+      *
+      * (c) Copyright IBM Corp. 2012 - 2024 All Rights Reserved
+      *
+      *  US Government Users Restricted Rights - Use, duplication,
+      *  or disclosure restricted by GSA ADP Schedule Contract with
+      *  IBM Corporation.
+      *****************************************************************
+      *
+      * Record layout for the AUDITLOG VSAM KSDS. One record is
+      * written for every event signaled and every CA1Y send, so
+      * customer service and compliance can prove an email (or PDF)
+      * was actually produced for a given order. Key is the CICS task
+      * number followed by the EIB date/time of the write, which is
+      * unique enough within a region to key a KSDS on and still lets
+      * a reconciliation batch job browse a day's entries in order.
+      *
+      * AUDIT-ORDER-NUMBER is zero for sends that aren't tied to a
+      * single order (the CA1YCOB4 PDF-build path); a reconciliation
+      * report matches it against the order file when it's non-zero.
+      *
+      *****************************************************************
+       01 CA1Y-AUDIT-RECORD.
+           02 AUDIT-KEY.
+               03 AUDIT-TASK-NUMBER    PIC 9(07) VALUE 0.
+               03 AUDIT-DATE           PIC 9(07) VALUE 0.
+               03 AUDIT-TIME           PIC 9(07) VALUE 0.
+           02 AUDIT-EVENT-NAME         PIC X(32) VALUE SPACES.
+           02 AUDIT-CHANNEL-NAME       PIC X(16) VALUE SPACES.
+           02 AUDIT-CONTAINER-NAMES.
+               03 AUDIT-CONTAINER OCCURS 13 TIMES
+                                   PIC X(16) VALUE SPACES.
+           02 AUDIT-ORDER-NUMBER        PIC 9(08) VALUE 0.
+           02 AUDIT-RECIPIENT          PIC X(64) VALUE SPACES.
+           02 AUDIT-CA1Y-RESPONSE      PIC X(16) VALUE SPACES.
+           02 AUDIT-OUTCOME            PIC X(01) VALUE 'U'.
+               88 AUDIT-OUTCOME-OK     VALUE 'Y'.
+               88 AUDIT-OUTCOME-FAILED VALUE 'N'.
+               88 AUDIT-OUTCOME-UNKNOWN VALUE 'U'.
+       01 AUDIT-FILE-NAME              PIC X(08) VALUE 'AUDITLOG'.
